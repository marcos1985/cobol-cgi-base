@@ -3,6 +3,16 @@
       *******************************************
       * AUTOR:
       * DATA:
+      * ALTERACOES:
+      *   - REGERADO A PARTIR DO FONTE src/libs/MOD-DYN-SQL.cob PARA
+      *     INCLUIR O PARAMETRO LS-NOME-TABELA (CONSULTA PASSA A SER
+      *     MONTADA EM TEMPO DE EXECUCAO PARA A TABELA INFORMADA, EM
+      *     VEZ DE FIXA EM "teste") E A DISTINCAO DE LS-FLAG-ERRO ENTRE
+      *     ERRO GENERICO (1) E FALHA DE CONEXAO (2).
+      *   - REGERADO NOVAMENTE PARA CORRIGIR PROCEDURE DIVISION SEM
+      *     USING (OS ITENS DA LINKAGE SECTION NUNCA ESTAVAM SENDO
+      *     ASSOCIADOS AOS PARAMETROS PASSADOS PELO CHAMADOR).
+      * REVISAO-FONTE: 00003
       *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -42,8 +52,8 @@
            05 SQL-PREP   PIC X VALUE 'N'.
            05 SQL-OPT    PIC X VALUE SPACE.
            05 SQL-PARMS  PIC S9(4) COMP-5 VALUE 0.
-           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 26.
-           05 SQL-STMT   PIC X(26) VALUE 'SELECT COUNT(*) FROM teste'.
+           05 SQL-STMLEN PIC S9(4) COMP-5 VALUE 0.
+           05 SQL-STMT   PIC X(60) VALUE SPACES.
       **********************************************************************
       *******          PRECOMPILER-GENERATED VARIABLES               *******
        01 SQLV-GEN-VARS.
@@ -53,6 +63,8 @@
 
        01  WRK-NEWLINE                     PIC X    VALUE x'0a'.
        77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-NOME-TABELA                 PIC X(30).
 
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
@@ -71,10 +83,15 @@
 
        77  LS-QTD-REGISTRO   PIC 9(10).
        77  LS-FLAG-ERRO      PIC 9(01)   VALUE 0.
+           88  LS-SEM-ERRO                        VALUE 0.
+           88  LS-ERRO-GENERICO                   VALUE 1.
+           88  LS-ERRO-NAO-CONECTADO              VALUE 2.
        77  LS-MSG-ERRO       PIC X(255).
+       77  LS-NOME-TABELA    PIC X(30).
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-QTD-REGISTRO, LS-FLAG-ERRO,
+               LS-MSG-ERRO, LS-NOME-TABELA.
 
        MAIN-PROCEDURE.
 
@@ -102,8 +119,28 @@
 
        PROC-CONECTAR-BANCO-COB-DEV.
 
-           ACCEPT WRK-DB-STRING
-           FROM ENVIRONMENT "DB_CONNECTION_STRING_COB_DEV".
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               SET LS-ERRO-NAO-CONECTADO TO TRUE
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO LS-MSG-ERRO
+               EXIT PROGRAM
+           END-IF.
 
            MOVE WRK-DB-STRING TO BUFFER.
       *    EXEC SQL CONNECT TO :BUFFER END-EXEC.
@@ -114,34 +151,69 @@
            END-CALL
                                                .
 
-           PERFORM PROC-VERIFICAR-EXEC-SQL.
+           IF  SQLCODE NOT EQUAL ZERO
+               SET LS-ERRO-NAO-CONECTADO TO TRUE
+               MOVE SQLERRM TO LS-MSG-ERRO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
 
        PROC-CONTAR-ELEMENTOS-CONSULTA-TESTE.
 
+           MOVE LS-NOME-TABELA TO WRK-NOME-TABELA.
+           IF  FUNCTION TRIM(WRK-NOME-TABELA) = SPACES
+               MOVE 'teste' TO WRK-NOME-TABELA
+           END-IF.
+
+           PERFORM PROC-VALIDAR-NOME-TABELA.
+
       *    EXEC SQL
-      *        SELECT
-      *            COUNT(*)
-      *        INTO :QTD-REG
-      *        FROM teste
+      *        PREPARE STMT-CONTAR FROM :SQL-BUFFER
+      *    END-EXEC.
+           MOVE SPACES TO SQL-STMT OF SQL-STMT-0.
+           STRING
+               'SELECT COUNT(*) FROM '
+               FUNCTION TRIM(WRK-NOME-TABELA)
+               DELIMITED BY SIZE
+               INTO SQL-STMT OF SQL-STMT-0
+           END-STRING.
+           COMPUTE SQL-STMLEN OF SQL-STMT-0 =
+               22 + FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-TABELA)).
+           MOVE 'N' TO SQL-PREP OF SQL-STMT-0.
+
+           SET SQL-ADDR(1) TO ADDRESS OF
+             SQL-VAR-0003
+           MOVE '3' TO SQL-TYPE(1)
+           MOVE 6 TO SQL-LEN(1)
+           MOVE X'00' TO SQL-PREC(1)
+           MOVE 1 TO SQL-COUNT
+           CALL 'OCSQLPRE' USING SQLV
+                               SQL-STMT-0
+                               SQLCA
+           END-CALL
+                                               .
+           PERFORM PROC-VERIFICAR-EXEC-SQL.
+
+      *    EXEC SQL
+      *        EXECUTE STMT-CONTAR INTO :QTD-REG
       *    END-EXEC.
-           IF SQL-PREP OF SQL-STMT-0 = 'N'
-               SET SQL-ADDR(1) TO ADDRESS OF
-                 SQL-VAR-0003
-               MOVE '3' TO SQL-TYPE(1)
-               MOVE 6 TO SQL-LEN(1)
-               MOVE X'00' TO SQL-PREC(1)
-               MOVE 1 TO SQL-COUNT
-               CALL 'OCSQLPRE' USING SQLV
-                                   SQL-STMT-0
-                                   SQLCA
-           END-IF
            CALL 'OCSQLEXE' USING SQL-STMT-0
                                SQLCA
+           END-CALL
            MOVE SQL-VAR-0003 TO QTD-REG
                    .
-
+           MOVE QTD-REG TO LS-QTD-REGISTRO.
            PERFORM PROC-VERIFICAR-EXEC-SQL.
 
+       PROC-VALIDAR-NOME-TABELA.
+
+           IF  WRK-NOME-TABELA IS NOT ALPHABETIC
+               MOVE 1 TO LS-FLAG-ERRO
+               MOVE "NOME DE TABELA INVALIDO." TO LS-MSG-ERRO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
        PROC-SETAR-VARIAVEIS-DE-RETORNO.
 
            MOVE QTD-REG TO LS-QTD-REGISTRO.
