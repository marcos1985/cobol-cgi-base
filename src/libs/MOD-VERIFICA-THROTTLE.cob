@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-VERIFICA-THROTTLE.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-REMOTE-ADDR                 PIC X(45).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER          PIC X(1024).
+
+       01  WRK-THROTTLE-VARS.
+           05 THR-IP          PIC X(45).
+           05 THR-PROGRAMA    PIC X(60).
+           05 THR-JANELA-SEG  PIC 9(5).
+           05 THR-CONTAGEM    PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       LINKAGE SECTION.
+
+       77  LS-PROGRAMA         PIC X(60).
+       77  LS-LIMITE           PIC 9(5).
+       77  LS-BLOQUEADO        PIC X(1).
+           88  LS-REQUISICAO-BLOQUEADA         VALUE 'S'.
+           88  LS-REQUISICAO-PERMITIDA         VALUE 'N'.
+
+
+       PROCEDURE DIVISION USING LS-PROGRAMA, LS-LIMITE, LS-BLOQUEADO.
+
+       MAIN-PROCEDURE.
+
+           SET LS-REQUISICAO-PERMITIDA TO TRUE.
+           MOVE 60 TO THR-JANELA-SEG.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+           PERFORM PROC-GARANTIR-TABELA-THROTTLE.
+           PERFORM PROC-REGISTRAR-E-AVALIAR-REQUISICAO.
+           PERFORM PROC-LIBERAR-RECURSOS.
+           EXIT PROGRAM.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-GARANTIR-TABELA-THROTTLE.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS requisicoes_por_ip (
+                   ip            VARCHAR(45) NOT NULL,
+                   programa      VARCHAR(60) NOT NULL,
+                   contagem      INT NOT NULL DEFAULT 0,
+                   janela_inicio DATETIME NOT NULL,
+                   PRIMARY KEY (ip, programa)
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-REGISTRAR-E-AVALIAR-REQUISICAO.
+
+           ACCEPT WRK-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR".
+           MOVE WRK-REMOTE-ADDR TO THR-IP.
+           MOVE LS-PROGRAMA     TO THR-PROGRAMA.
+
+           EXEC SQL
+               INSERT INTO requisicoes_por_ip
+                   (ip, programa, contagem, janela_inicio)
+               VALUES
+                   (:THR-IP, :THR-PROGRAMA, 1, CURRENT_TIMESTAMP)
+               ON DUPLICATE KEY UPDATE
+                   contagem = IF(
+                       janela_inicio <
+                           CURRENT_TIMESTAMP -
+                               INTERVAL :THR-JANELA-SEG SECOND,
+                       1,
+                       contagem + 1),
+                   janela_inicio = IF(
+                       janela_inicio <
+                           CURRENT_TIMESTAMP -
+                               INTERVAL :THR-JANELA-SEG SECOND,
+                       CURRENT_TIMESTAMP,
+                       janela_inicio)
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+               SELECT contagem INTO :THR-CONTAGEM
+                 FROM requisicoes_por_ip
+                WHERE ip = :THR-IP AND programa = :THR-PROGRAMA
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+           IF  THR-CONTAGEM > LS-LIMITE
+               SET LS-REQUISICAO-BLOQUEADA TO TRUE
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
