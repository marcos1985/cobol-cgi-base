@@ -1,9 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOD-DYN-SQL.
       *******************************************
-      * AUTOR: 
-      * DATA: 
-      ******************************************* 
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - INCLUIDO O MARCADOR REVISAO-FONTE ABAIXO. O ARQUIVO
+      *     PRE-COMPILADO MOD-DYN-SQL.sql.cob (GERADO PELO
+      *     PRECOMPILADOR SQL EMBUTIDO A PARTIR DESTE FONTE) DEVE SER
+      *     REGERADO SEMPRE QUE ESTE FONTE MUDA, E O PROGRAMA
+      *     PROG-VERIFICA-VERSAO-DYN-SQL CONFERE ISSO COMPARANDO ESTE
+      *     MARCADOR NOS DOIS ARQUIVOS. AO ALTERAR ESTE MODULO,
+      *     INCREMENTAR O NUMERO DA REVISAO-FONTE E REGERAR O
+      *     PRE-COMPILADO.
+      *   - LS-FLAG-ERRO PASSA A DISTINGUIR FALHA DE CONEXAO (VALOR 2)
+      *     DE ERRO GENERICO (VALOR 1), PERMITINDO QUE O CHAMADOR
+      *     RESPONDA DE FORMA DIFERENTE (POR EXEMPLO, HTTP 503) QUANDO O
+      *     BANCO DE DADOS ESTA INDISPONIVEL.
+      *   - CORRIGIDO PROCEDURE DIVISION SEM USING: OS ITENS DA
+      *     LINKAGE SECTION NUNCA ESTAVAM SENDO ASSOCIADOS AOS
+      *     PARAMETROS PASSADOS PELO CHAMADOR.
+      * REVISAO-FONTE: 00003
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -14,17 +31,20 @@
 
        01  WRK-NEWLINE                     PIC X    VALUE x'0a'.
        77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-NOME-TABELA                 PIC X(30).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       
+
        01  HOSTVARS.
-           05 BUFFER     PIC X(1024).
-           05 HVARD      PIC S9(5)V99.
-           05 HVARC      PIC  X(50).
-           05 HVARN      PIC  9(12).
-       
+           05 BUFFER         PIC X(1024).
+           05 SQL-BUFFER     PIC X(1024).
+           05 HVARD          PIC S9(5)V99.
+           05 HVARC          PIC  X(50).
+           05 HVARN          PIC  9(12).
+
        77  QTD-REG       PIC 9(10).
-          
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
 
@@ -32,10 +52,15 @@
 
        77  LS-QTD-REGISTRO   PIC 9(10).
        77  LS-FLAG-ERRO      PIC 9(01)   VALUE 0.
+           88  LS-SEM-ERRO                        VALUE 0.
+           88  LS-ERRO-GENERICO                   VALUE 1.
+           88  LS-ERRO-NAO-CONECTADO              VALUE 2.
        77  LS-MSG-ERRO       PIC X(255).
+       77  LS-NOME-TABELA    PIC X(30).
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-QTD-REGISTRO, LS-FLAG-ERRO,
+               LS-MSG-ERRO, LS-NOME-TABELA.
 
        MAIN-PROCEDURE.
            
@@ -61,25 +86,76 @@
 
        PROC-CONECTAR-BANCO-COB-DEV. 
 
-           ACCEPT WRK-DB-STRING 
-           FROM ENVIRONMENT "DB_CONNECTION_STRING_COB_DEV".
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               SET LS-ERRO-NAO-CONECTADO TO TRUE
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO LS-MSG-ERRO
+               EXIT PROGRAM
+           END-IF.
 
            MOVE WRK-DB-STRING TO BUFFER.
            EXEC SQL CONNECT TO :BUFFER END-EXEC.
 
-           PERFORM PROC-VERIFICAR-EXEC-SQL.
-       
+           IF  SQLCODE NOT EQUAL ZERO
+               SET LS-ERRO-NAO-CONECTADO TO TRUE
+               MOVE SQLERRM TO LS-MSG-ERRO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
        PROC-CONTAR-ELEMENTOS-CONSULTA-TESTE.
-           
-           EXEC SQL 
-               SELECT
-                   COUNT(*)
-               INTO :QTD-REG
-               FROM teste
+
+           MOVE LS-NOME-TABELA TO WRK-NOME-TABELA.
+           IF  FUNCTION TRIM(WRK-NOME-TABELA) = SPACES
+               MOVE 'teste' TO WRK-NOME-TABELA
+           END-IF.
+
+           PERFORM PROC-VALIDAR-NOME-TABELA.
+
+           MOVE SPACES TO SQL-BUFFER.
+           STRING
+               'SELECT COUNT(*) FROM '
+               FUNCTION TRIM(WRK-NOME-TABELA)
+               DELIMITED BY SIZE
+               INTO SQL-BUFFER
+           END-STRING.
+
+           EXEC SQL
+               PREPARE STMT-CONTAR FROM :SQL-BUFFER
+           END-EXEC.
+           PERFORM PROC-VERIFICAR-EXEC-SQL.
+
+           EXEC SQL
+               EXECUTE STMT-CONTAR INTO :QTD-REG
            END-EXEC.
            MOVE QTD-REG TO LS-QTD-REGISTRO.
            PERFORM PROC-VERIFICAR-EXEC-SQL.
 
+       PROC-VALIDAR-NOME-TABELA.
+
+           IF  WRK-NOME-TABELA IS NOT ALPHABETIC
+               MOVE 1 TO LS-FLAG-ERRO
+               MOVE "NOME DE TABELA INVALIDO." TO LS-MSG-ERRO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
        PROC-SETAR-VARIAVEIS-DE-RETORNO.
            
            MOVE QTD-REG TO LS-QTD-REGISTRO.
