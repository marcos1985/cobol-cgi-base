@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-REGISTRA-AUDITORIA.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-REMOTE-ADDR                 PIC X(45).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER           PIC X(1024).
+
+       01  WRK-AUDITORIA-ROW.
+           05 AUD-PROGRAMA     PIC X(60).
+           05 AUD-PARAMETROS   PIC X(255).
+           05 AUD-HTTP-STATUS  PIC 9(3).
+           05 AUD-ORIGEM       PIC X(45).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       LINKAGE SECTION.
+
+       77  LS-PROGRAMA         PIC X(60).
+       77  LS-PARAMETROS       PIC X(255).
+       77  LS-HTTP-STATUS      PIC 9(3).
+
+
+       PROCEDURE DIVISION USING LS-PROGRAMA, LS-PARAMETROS,
+               LS-HTTP-STATUS.
+
+       MAIN-PROCEDURE.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+           PERFORM PROC-GARANTIR-TABELA-AUDITORIA.
+           PERFORM PROC-INSERIR-REGISTRO-AUDITORIA.
+           PERFORM PROC-LIBERAR-RECURSOS.
+           EXIT PROGRAM.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-GARANTIR-TABELA-AUDITORIA.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS auditoria (
+                   id          INT NOT NULL PRIMARY KEY AUTO_INCREMENT,
+                   programa    VARCHAR(60)  NOT NULL,
+                   parametros  VARCHAR(255),
+                   http_status SMALLINT     NOT NULL,
+                   origem      VARCHAR(45),
+                   criado_em   DATETIME NOT NULL
+                       DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-INSERIR-REGISTRO-AUDITORIA.
+
+           ACCEPT WRK-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR".
+
+           MOVE LS-PROGRAMA    TO AUD-PROGRAMA.
+           MOVE LS-PARAMETROS  TO AUD-PARAMETROS.
+           MOVE LS-HTTP-STATUS TO AUD-HTTP-STATUS.
+           MOVE WRK-REMOTE-ADDR TO AUD-ORIGEM.
+
+           EXEC SQL
+               INSERT INTO auditoria
+                   (programa, parametros, http_status, origem)
+               VALUES
+                   (:AUD-PROGRAMA, :AUD-PARAMETROS, :AUD-HTTP-STATUS,
+                    :AUD-ORIGEM)
+           END-EXEC.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
