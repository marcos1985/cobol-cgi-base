@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-JSON-ENVELOPE-ERRO.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - MONTA O ENVELOPE JSON DE ERRO (HTTP-STATUS/MSG/EXP-MSG/
+      *     DATA) USADO PELAS ACOES CGI, CENTRALIZANDO O ESCAPE DAS
+      *     MENSAGENS EM UM UNICO PONTO.
+      *   - INCLUI O CODIGO NUMERICO DE ERRO (COD-ERRO) NO ENVELOPE,
+      *     AO LADO DA MENSAGEM DE TEXTO LIVRE, PARA PERMITIR TRATAR
+      *     O ERRO PROGRAMATICAMENTE NO CLIENTE DA API.
+      *   - QUANDO EXISTE UMA TRADUCAO CADASTRADA PARA O IDIOMA DO
+      *     CABECALHO HTTP ACCEPT-LANGUAGE, A MSG PRINCIPAL E
+      *     SUBSTITUIDA PELA MENSAGEM LOCALIZADA. SEM TRADUCAO
+      *     CADASTRADA (OU SEM BANCO DISPONIVEL), CAI DE VOLTA PARA O
+      *     TEXTO LIVRE ORIGINAL, SEM AFETAR O RETORNO DO ERRO.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-MSG-ERRO-ESC                 PIC X(510).
+       77  WRK-MSG-EXP-ERRO-ESC             PIC X(510).
+
+       77  WRK-DB-STRING                    PIC X(255).
+       77  WRK-APP-ENV                      PIC X(10).
+       77  WRK-ACCEPT-LANGUAGE              PIC X(255).
+
+       77  WRK-MSG-FINAL                    PIC X(255).
+
+       77  WRK-FLAG-TRADUCAO-ENCONTRADA     PIC X(1) VALUE 'N'.
+           88  TRADUCAO-ENCONTRADA                    VALUE 'S'.
+           88  TRADUCAO-NAO-ENCONTRADA                VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER              PIC X(1024).
+
+       01  WRK-MENSAGENS-VARS.
+           05 MSG-COD-ERRO        PIC 9(4).
+           05 MSG-LOCALE          PIC X(5).
+           05 MSG-TEXTO           PIC X(255).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+
+       77  LS-HTTP-STATUS                   PIC 9(3).
+       77  LS-MSG-ERRO                      PIC X(255).
+       77  LS-MSG-EXP-ERRO                  PIC X(255).
+       77  LS-COD-ERRO                      PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-HTTP-STATUS, LS-MSG-ERRO,
+               LS-MSG-EXP-ERRO, LS-COD-ERRO.
+
+       MAIN-PROCEDURE.
+
+           MOVE LS-MSG-ERRO TO WRK-MSG-FINAL.
+
+           IF  LS-COD-ERRO NOT EQUAL ZERO
+               PERFORM PROC-LOCALIZAR-MENSAGEM
+           END-IF.
+
+           PERFORM PROC-MONTAR-ENVELOPE.
+           EXIT PROGRAM.
+
+       PROC-LOCALIZAR-MENSAGEM.
+
+           PERFORM PROC-DESCOBRIR-LOCALE.
+
+           IF  MSG-LOCALE = "pt"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM PROC-GARANTIR-TABELA-MENSAGENS.
+           PERFORM PROC-BUSCAR-MENSAGEM-TRADUZIDA.
+           PERFORM PROC-LIBERAR-RECURSOS.
+
+           IF  TRADUCAO-ENCONTRADA
+               MOVE MSG-TEXTO TO WRK-MSG-FINAL
+           END-IF.
+
+       PROC-DESCOBRIR-LOCALE.
+
+           ACCEPT WRK-ACCEPT-LANGUAGE FROM ENVIRONMENT
+               "HTTP_ACCEPT_LANGUAGE".
+
+           MOVE FUNCTION LOWER-CASE(WRK-ACCEPT-LANGUAGE)(1:2)
+               TO MSG-LOCALE.
+
+           IF  FUNCTION TRIM(MSG-LOCALE) = SPACES
+               MOVE "pt" TO MSG-LOCALE
+           END-IF.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               MOVE 1 TO SQLCODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+       PROC-GARANTIR-TABELA-MENSAGENS.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS mensagens (
+                   cod_erro INT         NOT NULL,
+                   locale   VARCHAR(5)  NOT NULL,
+                   mensagem VARCHAR(255) NOT NULL,
+                   PRIMARY KEY (cod_erro, locale)
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PARAGRAPH
+           END-IF.
+
+           EXEC SQL
+               INSERT IGNORE INTO mensagens (cod_erro, locale, mensagem)
+               VALUES
+                   (9001, 'en', 'Database connection error.'),
+                   (9002, 'en', 'Error executing SQL statement.'),
+                   (9003, 'en', 'Error calling internal module.'),
+                   (9004, 'en', 'Validation error.'),
+                   (9005, 'en',
+                       'Too many requests. Try again later.'),
+                   (9099, 'en', 'Unknown error.')
+           END-EXEC.
+
+       PROC-BUSCAR-MENSAGEM-TRADUZIDA.
+
+           SET TRADUCAO-NAO-ENCONTRADA TO TRUE.
+
+           MOVE LS-COD-ERRO TO MSG-COD-ERRO.
+
+           EXEC SQL
+               SELECT mensagem INTO :MSG-TEXTO
+                 FROM mensagens
+                WHERE cod_erro = :MSG-COD-ERRO
+                  AND locale = :MSG-LOCALE
+           END-EXEC.
+
+           IF  SQLCODE EQUAL ZERO
+               SET TRADUCAO-ENCONTRADA TO TRUE
+           END-IF.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       PROC-MONTAR-ENVELOPE.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-FINAL WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' LS-HTTP-STATUS ','.
+           DISPLAY '"cod-erro": ' LS-COD-ERRO ','.
+           DISPLAY '"msg": "' FUNCTION TRIM(WRK-MSG-ERRO-ESC) '",'.
+
+           IF  FUNCTION TRIM(LS-MSG-EXP-ERRO) = SPACES
+               DISPLAY '"exp-msg": null,'
+           ELSE
+               CALL 'MOD-JSON-ESCAPE' USING LS-MSG-EXP-ERRO
+                   WRK-MSG-EXP-ERRO-ESC END-CALL
+               DISPLAY '"exp-msg": "'
+                   FUNCTION TRIM(WRK-MSG-EXP-ERRO-ESC) '",'
+           END-IF.
+
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
