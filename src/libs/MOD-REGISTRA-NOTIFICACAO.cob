@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-REGISTRA-NOTIFICACAO.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER            PIC X(1024).
+
+       01  WRK-NOTIFICACAO-ROW.
+           05 NOTIF-TABELA      PIC X(60).
+           05 NOTIF-REGISTRO-ID PIC 9(10).
+           05 NOTIF-EVENTO      PIC X(30).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       LINKAGE SECTION.
+
+       77  LS-TABELA           PIC X(60).
+       77  LS-REGISTRO-ID      PIC 9(10).
+       77  LS-EVENTO           PIC X(30).
+
+
+       PROCEDURE DIVISION USING LS-TABELA, LS-REGISTRO-ID, LS-EVENTO.
+
+       MAIN-PROCEDURE.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+           PERFORM PROC-GARANTIR-TABELA-NOTIFICACOES.
+           PERFORM PROC-INSERIR-REGISTRO-NOTIFICACAO.
+           PERFORM PROC-LIBERAR-RECURSOS.
+           EXIT PROGRAM.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-GARANTIR-TABELA-NOTIFICACOES.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS notificacoes (
+                   id          INT NOT NULL PRIMARY KEY AUTO_INCREMENT,
+                   tabela      VARCHAR(60)  NOT NULL,
+                   registro_id INT          NOT NULL,
+                   evento      VARCHAR(30)  NOT NULL,
+                   criado_em   DATETIME NOT NULL
+                       DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-INSERIR-REGISTRO-NOTIFICACAO.
+
+           MOVE LS-TABELA      TO NOTIF-TABELA.
+           MOVE LS-REGISTRO-ID TO NOTIF-REGISTRO-ID.
+           MOVE LS-EVENTO      TO NOTIF-EVENTO.
+
+           EXEC SQL
+               INSERT INTO notificacoes
+                   (tabela, registro_id, evento)
+               VALUES
+                   (:NOTIF-TABELA, :NOTIF-REGISTRO-ID, :NOTIF-EVENTO)
+           END-EXEC.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
