@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-CIRCUITO-BREAKER.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - IMPLEMENTA UM DISJUNTOR (CIRCUIT BREAKER) DE USO GERAL,
+      *     PARA PROTEGER CHAMADORES DE MODULOS QUE VEM FALHANDO DE
+      *     FORMA REPETIDA. O CHAMADOR CONSULTA SE O CIRCUITO ESTA
+      *     ABERTO ANTES DE CHAMAR O MODULO PROTEGIDO E, DEPOIS DE
+      *     CHAMA-LO, REGISTRA O RESULTADO (SUCESSO OU FALHA).
+      *   - MELHOR ESFORCO: QUALQUER ERRO DE CONEXAO OU DE BANCO
+      *     FECHA O CIRCUITO (PERMITE A CHAMADA), PARA NUNCA BLOQUEAR
+      *     UMA OPERACAO POR CAUSA DO PROPRIO CONTROLE DE DISJUNTOR.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER            PIC X(1024).
+
+       01  WRK-CIRCUITO-VARS.
+           05 CIR-MODULO         PIC X(60).
+           05 CIR-LIMITE         PIC 9(5).
+           05 CIR-JANELA-SEG     PIC 9(5).
+           05 CIR-ABERTO-ATE     PIC X(19).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       LINKAGE SECTION.
+
+       77  LS-MODULO           PIC X(60).
+       77  LS-LIMITE-FALHAS    PIC 9(5).
+       77  LS-JANELA-SEG       PIC 9(5).
+       77  LS-ACAO             PIC X(10).
+           88  LS-ACAO-VERIFICAR              VALUE 'VERIFICAR'.
+           88  LS-ACAO-REGISTRAR              VALUE 'REGISTRAR'.
+       77  LS-SUCESSO          PIC X(1).
+           88  LS-CHAMADA-COM-SUCESSO         VALUE 'S'.
+           88  LS-CHAMADA-COM-FALHA           VALUE 'N'.
+       77  LS-CIRCUITO-ABERTO  PIC X(1).
+           88  LS-CIRCUITO-ESTA-ABERTO        VALUE 'S'.
+           88  LS-CIRCUITO-ESTA-FECHADO       VALUE 'N'.
+
+
+       PROCEDURE DIVISION USING LS-MODULO, LS-LIMITE-FALHAS,
+               LS-JANELA-SEG, LS-ACAO, LS-SUCESSO, LS-CIRCUITO-ABERTO.
+
+       MAIN-PROCEDURE.
+
+           SET LS-CIRCUITO-ESTA-FECHADO TO TRUE.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+           PERFORM PROC-GARANTIR-TABELA-CIRCUITO.
+
+           IF  LS-ACAO-VERIFICAR
+               PERFORM PROC-VERIFICAR-CIRCUITO
+           ELSE
+               PERFORM PROC-REGISTRAR-RESULTADO
+           END-IF.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+           EXIT PROGRAM.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-GARANTIR-TABELA-CIRCUITO.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS circuito_estado (
+                   modulo              VARCHAR(60) NOT NULL,
+                   falhas_consecutivas INT NOT NULL DEFAULT 0,
+                   aberto_ate          DATETIME NULL,
+                   PRIMARY KEY (modulo)
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+       PROC-VERIFICAR-CIRCUITO.
+
+           MOVE LS-MODULO TO CIR-MODULO.
+           MOVE SPACES TO CIR-ABERTO-ATE.
+
+           EXEC SQL
+               SELECT COALESCE(
+                   DATE_FORMAT(aberto_ate, '%Y-%m-%d %H:%i:%s'), '')
+                 INTO :CIR-ABERTO-ATE
+                 FROM circuito_estado
+                WHERE modulo = :CIR-MODULO
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+           IF  FUNCTION TRIM(CIR-ABERTO-ATE) NOT = SPACES
+               EXEC SQL
+                   SELECT COUNT(*) INTO :CIR-LIMITE
+                     FROM circuito_estado
+                    WHERE modulo = :CIR-MODULO
+                      AND aberto_ate > CURRENT_TIMESTAMP
+               END-EXEC
+
+               IF  SQLCODE EQUAL ZERO AND CIR-LIMITE > ZERO
+                   SET LS-CIRCUITO-ESTA-ABERTO TO TRUE
+               END-IF
+           END-IF.
+
+       PROC-REGISTRAR-RESULTADO.
+
+           MOVE LS-MODULO TO CIR-MODULO.
+           MOVE LS-LIMITE-FALHAS TO CIR-LIMITE.
+           MOVE LS-JANELA-SEG TO CIR-JANELA-SEG.
+
+           IF  LS-CHAMADA-COM-SUCESSO
+               EXEC SQL
+                   INSERT INTO circuito_estado
+                       (modulo, falhas_consecutivas, aberto_ate)
+                   VALUES
+                       (:CIR-MODULO, 0, NULL)
+                   ON DUPLICATE KEY UPDATE
+                       falhas_consecutivas = 0,
+                       aberto_ate = NULL
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO circuito_estado
+                       (modulo, falhas_consecutivas, aberto_ate)
+                   VALUES
+                       (:CIR-MODULO, 1, NULL)
+                   ON DUPLICATE KEY UPDATE
+                       falhas_consecutivas = falhas_consecutivas + 1,
+                       aberto_ate = IF(
+                           falhas_consecutivas + 1 >= :CIR-LIMITE,
+                           CURRENT_TIMESTAMP +
+                               INTERVAL :CIR-JANELA-SEG SECOND,
+                           aberto_ate)
+               END-EXEC
+           END-IF.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               PERFORM PROC-LIBERAR-RECURSOS
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
