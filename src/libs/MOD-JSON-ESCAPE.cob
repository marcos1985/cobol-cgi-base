@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-JSON-ESCAPE.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - ESCAPA ASPAS, BARRA INVERTIDA E CARACTERES DE CONTROLE
+      *     ANTES DE UM VALOR SER COLOCADO ENTRE ASPAS NUM JSON.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-TAM-ENTRADA                 PIC 9(4)    COMP.
+       77  WRK-IDX-ENTRADA                 PIC 9(4)    COMP.
+       77  WRK-IDX-SAIDA                   PIC 9(4)    COMP.
+       77  WRK-CARACTERE                   PIC X.
+
+       LINKAGE SECTION.
+
+       77  LS-ENTRADA                      PIC X(255).
+       77  LS-SAIDA                        PIC X(510).
+
+       PROCEDURE DIVISION USING LS-ENTRADA, LS-SAIDA.
+
+       MAIN-PROCEDURE.
+
+           PERFORM PROC-ESCAPAR-STRING.
+           EXIT PROGRAM.
+
+       PROC-ESCAPAR-STRING.
+
+           MOVE SPACES TO LS-SAIDA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-ENTRADA))
+               TO WRK-TAM-ENTRADA.
+           MOVE 1 TO WRK-IDX-SAIDA.
+
+           PERFORM PROC-ESCAPAR-CARACTERE
+               VARYING WRK-IDX-ENTRADA FROM 1 BY 1
+               UNTIL WRK-IDX-ENTRADA > WRK-TAM-ENTRADA.
+
+       PROC-ESCAPAR-CARACTERE.
+
+           MOVE LS-ENTRADA(WRK-IDX-ENTRADA:1) TO WRK-CARACTERE.
+
+           EVALUATE WRK-CARACTERE
+               WHEN '"'
+                   STRING '\' '"' DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+               WHEN '\'
+                   STRING '\' '\' DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+               WHEN X'0A'
+                   STRING '\' 'n' DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+               WHEN X'0D'
+                   STRING '\' 'r' DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+               WHEN X'09'
+                   STRING '\' 't' DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+               WHEN OTHER
+                   STRING WRK-CARACTERE DELIMITED BY SIZE
+                       INTO LS-SAIDA WITH POINTER WRK-IDX-SAIDA
+           END-EVALUATE.
