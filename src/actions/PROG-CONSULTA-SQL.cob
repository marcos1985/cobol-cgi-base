@@ -1,12 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-CONSULTA-SQL.
       *******************************************
-      * AUTOR: 
-      * DATA: 
-      ******************************************* 
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - A CONSULTA DA TABELA TESTE PASSA A EXCLUIR POR PADRAO OS
+      *     REGISTROS MARCADOS COMO EXCLUIDOS LOGICAMENTE (DELETED_AT
+      *     PREENCHIDO), COMBINANDO ESSA CONDICAO COM OS DEMAIS FILTROS
+      *     JA SUPORTADOS (NOME E IDS).
+      *   - QUANDO A CONEXAO COM O BANCO FALHA POR VARIAVEL DE AMBIENTE
+      *     NAO CONFIGURADA, O ERRO PASSA A INCLUIR UM RELATORIO DE
+      *     PRESENCA DAS VARIAVEIS DB_CONNECTION_STRING_* (SEM EXPOR OS
+      *     VALORES) E QUAL DELAS ESTA ATIVA PARA O APP_ENV ATUAL,
+      *     FACILITANDO O DIAGNOSTICO DE PROBLEMAS DE DEPLOY.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.       
+       FILE-CONTROL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -14,138 +24,897 @@
 
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
 
-       77  WRK-TEST-ID-MASK                PIC Z(8)9.
+       77  WRK-TOTAL-MASK                  PIC Z(9)9.
        77  WRK-CONTADOR                    PIC 9(10) VALUE ZERO.
+       77  WRK-MAX-LINHAS                  PIC 9(10) VALUE 5000.
+
+       77  WRK-FLAG-TRUNCADO               PIC X(1)    VALUE 'N'.
+           88  REGISTROS-TRUNCADOS                     VALUE 'S'.
+           88  REGISTROS-COMPLETOS                     VALUE 'N'.
+
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-EXP-ERRO                PIC X(255).
        77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-CAMPO-ESC                   PIC X(510).
+
+       77  WRK-FLAG-DB-DEV-CONFIG          PIC X(3)    VALUE "NAO".
+       77  WRK-FLAG-DB-QA-CONFIG           PIC X(3)    VALUE "NAO".
+       77  WRK-FLAG-DB-PROD-CONFIG         PIC X(3)    VALUE "NAO".
+       77  WRK-DB-VAR-ATIVA                PIC X(25)
+               VALUE "DB_CONNECTION_STRING_DEV".
+
+       77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
+       77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+
+       77  WRK-PROGRAMA-NOME               PIC X(60)
+               VALUE "PROG-CONSULTA-SQL".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+       77  WRK-FLAG-PRIMEIRO               PIC X(1)    VALUE 'S'.
+           88  PRIMEIRO-REGISTRO                       VALUE 'S'.
+           88  NAO-PRIMEIRO-REGISTRO                   VALUE 'N'.
+
+       77  WRK-QS-PAGE-STG                 PIC X(10).
+       77  WRK-QS-PAGE-SIZE-STG            PIC X(10).
+       77  WRK-QS-PAGE                     PIC 9(10)   VALUE 1.
+       77  WRK-QS-PAGE-SIZE                PIC 9(10)   VALUE 50.
+       77  WRK-OFFSET                      PIC 9(10)   VALUE ZERO.
+
+       77  WRK-QS-ORDER-BY                 PIC X(30).
+       77  WRK-QS-ORDER-DIR                PIC X(10).
+       77  WRK-ORDER-COLUNA                PIC X(30)   VALUE 'id'.
+       77  WRK-ORDER-DIRECAO               PIC X(4)    VALUE 'ASC'.
+
+       77  WRK-QS-NOME-LIKE                PIC X(255).
+       77  WRK-FLAG-FILTRO-NOME            PIC X(1)    VALUE 'N'.
+           88  TEM-FILTRO-NOME                         VALUE 'S'.
+           88  SEM-FILTRO-NOME                         VALUE 'N'.
+
+       77  WRK-QS-TABELA                   PIC X(30)   VALUE 'teste'.
+       77  WRK-CFG-ID-COLUNA               PIC X(30)   VALUE 'id'.
+       77  WRK-COL-CHECK                   PIC X(30).
+       77  WRK-COL-QTD                     PIC 9(1)    VALUE ZERO.
+       77  WRK-COL-EXTRA-QTD               PIC 9(1)    VALUE ZERO.
+       77  WRK-IDX                         PIC 9(1)    VALUE ZERO.
+       77  WRK-COLUNAS-SQL                 PIC X(140).
+
+       77  WRK-FLAG-TABELA-TEM-NOME        PIC X(1)    VALUE 'N'.
+           88  TABELA-TEM-NOME                         VALUE 'S'.
+           88  TABELA-SEM-NOME                         VALUE 'N'.
+
+       77  WRK-QS-FORMAT                   PIC X(10).
+       77  WRK-FLAG-FORMATO-CSV            PIC X(1)    VALUE 'N'.
+           88  FORMATO-CSV                             VALUE 'S'.
+           88  FORMATO-JSON                            VALUE 'N'.
+
+       77  WRK-QS-IDS                      PIC X(255).
+       77  WRK-IDS-QTD                     PIC 9(2)    VALUE ZERO.
+       77  WRK-IDS-IDX                     PIC 9(2)    VALUE ZERO.
+       77  WRK-IDS-SQL                     PIC X(400).
+       77  WRK-FLAG-FILTRO-IDS             PIC X(1)    VALUE 'N'.
+           88  TEM-FILTRO-IDS                          VALUE 'S'.
+           88  SEM-FILTRO-IDS                           VALUE 'N'.
+       77  WRK-FILTRO-SQL                  PIC X(420).
+       77  WRK-FILTRO-COND                 PIC X(400).
+
+       77  WRK-FLAG-FILTRO-EXCLUIDO        PIC X(1)    VALUE 'N'.
+           88  TEM-FILTRO-EXCLUIDO                     VALUE 'S'.
+           88  SEM-FILTRO-EXCLUIDO                     VALUE 'N'.
+
+       01  WRK-IDS-TAB.
+           05 WRK-ID OCCURS 30 TIMES       PIC X(10).
+
+       01  WRK-COL-TAB.
+           05 WRK-COL OCCURS 4 TIMES       PIC X(30).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       
+
        01  HOSTVARS.
            05 BUFFER     PIC X(1024).
            05 SQL-BUFFER     PIC X(1024).
            05 HVARD      PIC S9(5)V99.
            05 HVARC      PIC  X(50).
            05 HVARN      PIC  9(12).
-       
+
        01  SQL-01-VARS.
-           05 TEST-ID          PIC 9(10).
-           05 TEST-NOME        PIC X(255).
+           05 COL-1            PIC X(20).
+           05 COL-2            PIC X(255).
+           05 COL-3            PIC X(255).
+           05 COL-4            PIC X(255).
            05 TEST-QTD         PIC 9(10).
-          
-       EXEC SQL END DECLARE SECTION END-EXEC. 
+           05 QS-LIMIT         PIC 9(10).
+           05 QS-OFFSET        PIC 9(10).
+           05 QS-NOME-LIKE     PIC X(255).
+           05 CFG-QS-TABELA    PIC X(30).
+           05 CFG-COLUNAS      PIC X(120).
+           05 CFG-ID-COLUNA    PIC X(30).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM 1000-CONFIGURAR-HTTP-HEADERS.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
            PERFORM 1100-CONECTA-BANCO-DE-DADOS.
+           PERFORM 1200-PROCESSAR-PAGINACAO.
+           PERFORM 1300-CARREGAR-CONFIGURACAO-CONSULTA.
+           PERFORM 1400-PROCESSAR-FILTROS-E-ORDENACAO.
            PERFORM 2000-CONTA-ELEMENTOS-CONSULTA.
            PERFORM 2100-CRIAR-CURSOR.
-           PERFORM 3000-MONTA-JSON-RETORNO.
-           
+
+           IF  FORMATO-CSV
+               PERFORM 3500-MONTA-CSV-RETORNO
+           ELSE
+               PERFORM 3000-MONTA-JSON-RETORNO
+           END-IF.
+
            STOP RUN.
 
-      
+
        1000-CONFIGURAR-HTTP-HEADERS.
-    
-           DISPLAY "Access-Control-Allow-Origin: *".
-           DISPLAY "Content-type: application/json".
-           DISPLAY WRK-NEWLINE. 
-       
-       1100-CONECTA-BANCO-DE-DADOS. 
 
-           ACCEPT WRK-DB-STRING 
-           FROM ENVIRONMENT "DB_CONNECTION_STRING_COB_DEV".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
+
+           SET FORMATO-JSON TO TRUE.
+           ACCEPT WRK-QS-FORMAT FROM ENVIRONMENT "QS_FORMAT".
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-QS-FORMAT))
+                   = "CSV"
+               SET FORMATO-CSV TO TRUE
+           END-IF.
+
+           IF  FORMATO-CSV
+               DISPLAY "Content-type: text/csv"
+           ELSE
+               DISPLAY "Content-type: application/json"
+           END-IF.
+           DISPLAY WRK-NEWLINE.
+
+       1090-VERIFICAR-VARIAVEIS-AMBIENTE.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_DEV".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-DEV-CONFIG
+           END-IF.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_QA".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-QA-CONFIG
+           END-IF.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_PROD".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-PROD-CONFIG
+           END-IF.
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   MOVE "DB_CONNECTION_STRING_QA" TO WRK-DB-VAR-ATIVA
+               WHEN "PROD"
+                   MOVE "DB_CONNECTION_STRING_PROD" TO WRK-DB-VAR-ATIVA
+               WHEN OTHER
+                   MOVE "DB_CONNECTION_STRING_DEV" TO WRK-DB-VAR-ATIVA
+           END-EVALUATE.
+
+           MOVE SPACES TO WRK-DB-STRING.
+
+       1100-CONECTA-BANCO-DE-DADOS.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           PERFORM 1090-VERIFICAR-VARIAVEIS-AMBIENTE.
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+
+               STRING
+                   "VARIAVEL ATIVA: "
+                   FUNCTION TRIM(WRK-DB-VAR-ATIVA)
+                   "; DB_CONNECTION_STRING_DEV CONFIGURADA: "
+                   FUNCTION TRIM(WRK-FLAG-DB-DEV-CONFIG)
+                   "; DB_CONNECTION_STRING_QA CONFIGURADA: "
+                   FUNCTION TRIM(WRK-FLAG-DB-QA-CONFIG)
+                   "; DB_CONNECTION_STRING_PROD CONFIGURADA: "
+                   FUNCTION TRIM(WRK-FLAG-DB-PROD-CONFIG)
+               INTO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
 
            MOVE WRK-DB-STRING TO BUFFER.
            EXEC SQL CONNECT TO :BUFFER END-EXEC.
-           
-           IF  SQLCODE NOT EQUAL ZERO 
-               STRING 
-                   "ERRO AO TENTAR ABIR CONEX√ÉO COM O "
-                   "BANDO DE DADOS."
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ABIR CONEXAO COM O "
+                   "BANCO DE DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       1200-PROCESSAR-PAGINACAO.
+
+           MOVE 1 TO WRK-QS-PAGE.
+           MOVE 50 TO WRK-QS-PAGE-SIZE.
+
+           ACCEPT WRK-QS-PAGE-STG FROM ENVIRONMENT "QS_PAGE".
+           IF  WRK-QS-PAGE-STG NOT = SPACES
+           AND WRK-QS-PAGE-STG IS NUMERIC
+               MOVE WRK-QS-PAGE-STG TO WRK-QS-PAGE
+           END-IF.
+           IF  WRK-QS-PAGE = ZERO
+               MOVE 1 TO WRK-QS-PAGE
+           END-IF.
+
+           ACCEPT WRK-QS-PAGE-SIZE-STG FROM ENVIRONMENT "QS_PAGE_SIZE".
+           IF  WRK-QS-PAGE-SIZE-STG NOT = SPACES
+           AND WRK-QS-PAGE-SIZE-STG IS NUMERIC
+               MOVE WRK-QS-PAGE-SIZE-STG TO WRK-QS-PAGE-SIZE
+           END-IF.
+           IF  WRK-QS-PAGE-SIZE = ZERO
+           OR  WRK-QS-PAGE-SIZE > 1000
+               MOVE 50 TO WRK-QS-PAGE-SIZE
+           END-IF.
+
+           COMPUTE WRK-OFFSET = (WRK-QS-PAGE - 1) * WRK-QS-PAGE-SIZE.
+
+       1300-CARREGAR-CONFIGURACAO-CONSULTA.
+
+           SET TABELA-SEM-NOME TO TRUE.
+
+           PERFORM 1310-GARANTIR-TABELA-CONFIG.
+           PERFORM 1320-BUSCAR-CONFIGURACAO-TABELA.
+           PERFORM 1330-VALIDAR-NOME-TABELA.
+           PERFORM 1340-MONTAR-LISTA-COLUNAS.
+           PERFORM 1350-VALIDAR-COLUNAS VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-COL-QTD.
+           PERFORM 1360-MONTAR-COLUNAS-SQL.
+           PERFORM 1370-VERIFICAR-SUPORTE-FILTRO-NOME
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > WRK-COL-QTD.
+
+       1310-GARANTIR-TABELA-CONFIG.
+
+           ACCEPT WRK-QS-TABELA FROM ENVIRONMENT "QS_TABELA".
+           IF  FUNCTION TRIM(WRK-QS-TABELA) = SPACES
+               MOVE 'teste' TO WRK-QS-TABELA
+           END-IF.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS consulta_config (
+                   tabela    VARCHAR(30)  NOT NULL PRIMARY KEY,
+                   colunas   VARCHAR(120) NOT NULL,
+                   id_coluna VARCHAR(30)  NOT NULL
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR CRIAR TABELA CONSULTA_CONFIG."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           EXEC SQL
+               INSERT IGNORE INTO consulta_config
+                   (tabela, colunas, id_coluna)
+               VALUES
+                   ('teste', 'nome,created_at,updated_at', 'id')
+           END-EXEC.
+
+       1320-BUSCAR-CONFIGURACAO-TABELA.
+
+           MOVE WRK-QS-TABELA TO CFG-QS-TABELA.
+           MOVE SPACES TO CFG-COLUNAS.
+           MOVE SPACES TO CFG-ID-COLUNA.
+
+           EXEC SQL
+               SELECT colunas, id_coluna
+                 INTO :CFG-COLUNAS, :CFG-ID-COLUNA
+                 FROM consulta_config
+                WHERE tabela = :CFG-QS-TABELA
+           END-EXEC.
+
+           IF  SQLCODE EQUAL 100
+               STRING
+                   "TABELA NAO CONFIGURADA PARA CONSULTA."
+               INTO WRK-MSG-ERRO
+
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR LER CONSULTA_CONFIG."
                INTO WRK-MSG-ERRO
 
-               DISPLAY FUNCTION trim(WRK-MSG-ERRO)
-               MOVE SPACES TO WRK-MSG-ERRO
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE CFG-ID-COLUNA TO WRK-CFG-ID-COLUNA.
+
+       1330-VALIDAR-NOME-TABELA.
+
+           MOVE WRK-QS-TABELA TO WRK-COL-CHECK.
+           INSPECT WRK-COL-CHECK REPLACING ALL '_' BY SPACE.
+           IF  WRK-COL-CHECK IS NOT ALPHABETIC
+               STRING "NOME DE TABELA INVALIDO." INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+           MOVE WRK-CFG-ID-COLUNA TO WRK-COL-CHECK.
+           INSPECT WRK-COL-CHECK REPLACING ALL '_' BY SPACE.
+           IF  WRK-COL-CHECK IS NOT ALPHABETIC
+               STRING
+                   "NOME DE COLUNA ID INVALIDO NA CONFIGURACAO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       1340-MONTAR-LISTA-COLUNAS.
+
+           MOVE SPACES TO WRK-COL-TAB.
+           MOVE WRK-CFG-ID-COLUNA TO WRK-COL(1).
+           MOVE 1 TO WRK-COL-QTD.
+           MOVE ZERO TO WRK-COL-EXTRA-QTD.
+
+           UNSTRING CFG-COLUNAS DELIMITED BY ','
+               INTO WRK-COL(2) WRK-COL(3) WRK-COL(4)
+               TALLYING IN WRK-COL-EXTRA-QTD
+           END-UNSTRING.
+
+           ADD WRK-COL-EXTRA-QTD TO WRK-COL-QTD.
+
+       1350-VALIDAR-COLUNAS.
+
+           MOVE WRK-COL(WRK-IDX) TO WRK-COL-CHECK.
+           INSPECT WRK-COL-CHECK REPLACING ALL '_' BY SPACE.
+           IF  FUNCTION TRIM(WRK-COL(WRK-IDX)) NOT = SPACES
+           AND WRK-COL-CHECK IS NOT ALPHABETIC
+               STRING
+                   "NOME DE COLUNA INVALIDO NA CONFIGURACAO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       1360-MONTAR-COLUNAS-SQL.
+
+           EVALUATE WRK-COL-QTD
+               WHEN 1
+                   STRING FUNCTION TRIM(WRK-COL(1))
+                       DELIMITED BY SIZE
+                       INTO WRK-COLUNAS-SQL
+                   END-STRING
+               WHEN 2
+                   STRING FUNCTION TRIM(WRK-COL(1)) ', '
+                       FUNCTION TRIM(WRK-COL(2))
+                       DELIMITED BY SIZE
+                       INTO WRK-COLUNAS-SQL
+                   END-STRING
+               WHEN 3
+                   STRING FUNCTION TRIM(WRK-COL(1)) ', '
+                       FUNCTION TRIM(WRK-COL(2)) ', '
+                       FUNCTION TRIM(WRK-COL(3))
+                       DELIMITED BY SIZE
+                       INTO WRK-COLUNAS-SQL
+                   END-STRING
+               WHEN OTHER
+                   STRING FUNCTION TRIM(WRK-COL(1)) ', '
+                       FUNCTION TRIM(WRK-COL(2)) ', '
+                       FUNCTION TRIM(WRK-COL(3)) ', '
+                       FUNCTION TRIM(WRK-COL(4))
+                       DELIMITED BY SIZE
+                       INTO WRK-COLUNAS-SQL
+                   END-STRING
+           END-EVALUATE.
+
+       1370-VERIFICAR-SUPORTE-FILTRO-NOME.
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-COL(WRK-IDX)))
+                   = 'NOME'
+               SET TABELA-TEM-NOME TO TRUE
+           END-IF.
+
+       1400-PROCESSAR-FILTROS-E-ORDENACAO.
+
+           MOVE WRK-CFG-ID-COLUNA TO WRK-ORDER-COLUNA.
+           ACCEPT WRK-QS-ORDER-BY FROM ENVIRONMENT "QS_ORDER_BY".
+           IF  FUNCTION TRIM(WRK-QS-ORDER-BY) NOT = SPACES
+               PERFORM 1410-VERIFICAR-COLUNA-ORDENACAO
+                   VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WRK-COL-QTD
+           END-IF.
+
+           MOVE 'ASC' TO WRK-ORDER-DIRECAO.
+           ACCEPT WRK-QS-ORDER-DIR FROM ENVIRONMENT "QS_ORDER_DIR".
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-QS-ORDER-DIR))
+                   = 'DESC'
+               MOVE 'DESC' TO WRK-ORDER-DIRECAO
+           END-IF.
+
+           SET SEM-FILTRO-NOME TO TRUE.
+           IF  TABELA-TEM-NOME
+               ACCEPT WRK-QS-NOME-LIKE FROM ENVIRONMENT "QS_NOME_LIKE"
+               IF  FUNCTION TRIM(WRK-QS-NOME-LIKE) NOT = SPACES
+                   SET TEM-FILTRO-NOME TO TRUE
+                   MOVE SPACES TO QS-NOME-LIKE
+                   STRING
+                       '%' FUNCTION TRIM(WRK-QS-NOME-LIKE) '%'
+                       DELIMITED BY SIZE
+                       INTO QS-NOME-LIKE
+                   END-STRING
+               END-IF
+           END-IF.
+
+           PERFORM 1420-PROCESSAR-FILTRO-IDS.
+           PERFORM 1430-MONTAR-CLAUSULA-WHERE.
+
+       1410-VERIFICAR-COLUNA-ORDENACAO.
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-QS-ORDER-BY))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-COL(
+                       WRK-IDX)))
+               MOVE WRK-COL(WRK-IDX) TO WRK-ORDER-COLUNA
+           END-IF.
+
+       1420-PROCESSAR-FILTRO-IDS.
+
+           SET SEM-FILTRO-IDS TO TRUE.
+           MOVE SPACES TO WRK-IDS-SQL.
+           MOVE SPACES TO WRK-IDS-TAB.
+           MOVE ZERO TO WRK-IDS-QTD.
+
+           ACCEPT WRK-QS-IDS FROM ENVIRONMENT "QS_IDS".
+           IF  FUNCTION TRIM(WRK-QS-IDS) NOT = SPACES
+               UNSTRING WRK-QS-IDS DELIMITED BY ','
+                   INTO WRK-ID(1)  WRK-ID(2)  WRK-ID(3)  WRK-ID(4)
+                        WRK-ID(5)  WRK-ID(6)  WRK-ID(7)  WRK-ID(8)
+                        WRK-ID(9)  WRK-ID(10) WRK-ID(11) WRK-ID(12)
+                        WRK-ID(13) WRK-ID(14) WRK-ID(15) WRK-ID(16)
+                        WRK-ID(17) WRK-ID(18) WRK-ID(19) WRK-ID(20)
+                        WRK-ID(21) WRK-ID(22) WRK-ID(23) WRK-ID(24)
+                        WRK-ID(25) WRK-ID(26) WRK-ID(27) WRK-ID(28)
+                        WRK-ID(29) WRK-ID(30)
+                   TALLYING IN WRK-IDS-QTD
+               END-UNSTRING
+
+               PERFORM 1421-VALIDAR-E-ACRESCENTAR-ID
+                   VARYING WRK-IDS-IDX FROM 1 BY 1
+                   UNTIL WRK-IDS-IDX > WRK-IDS-QTD
 
-               PERFORM 4000-LIBERAR-RECURSOS
-               STOP RUN
+               IF  FUNCTION TRIM(WRK-IDS-SQL) NOT = SPACES
+                   SET TEM-FILTRO-IDS TO TRUE
+               END-IF
+           END-IF.
+
+       1421-VALIDAR-E-ACRESCENTAR-ID.
+
+           IF  FUNCTION TRIM(WRK-ID(WRK-IDS-IDX)) NOT = SPACES
+               IF  WRK-ID(WRK-IDS-IDX) NOT NUMERIC
+                   STRING
+                       "PARAMETRO QS_IDS DEVE CONTER APENAS NUMEROS "
+                       "SEPARADOS POR VIRGULA."
+                   INTO WRK-MSG-ERRO
+                   MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+                   PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+               END-IF
+
+               IF  FUNCTION TRIM(WRK-IDS-SQL) = SPACES
+                   STRING FUNCTION TRIM(WRK-ID(WRK-IDS-IDX))
+                       DELIMITED BY SIZE
+                       INTO WRK-IDS-SQL
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WRK-IDS-SQL) ','
+                       FUNCTION TRIM(WRK-ID(WRK-IDS-IDX))
+                       DELIMITED BY SIZE
+                       INTO WRK-IDS-SQL
+                   END-STRING
+               END-IF
            END-IF.
-      
+
+       1430-MONTAR-CLAUSULA-WHERE.
+
+           MOVE SPACES TO WRK-FILTRO-SQL.
+           MOVE SPACES TO WRK-FILTRO-COND.
+
+           EVALUATE TRUE
+               WHEN TEM-FILTRO-NOME AND TEM-FILTRO-IDS
+                   STRING 'nome LIKE ? AND id IN ('
+                       FUNCTION TRIM(WRK-IDS-SQL) ')'
+                       DELIMITED BY SIZE
+                       INTO WRK-FILTRO-COND
+                   END-STRING
+               WHEN TEM-FILTRO-NOME
+                   STRING 'nome LIKE ?'
+                       DELIMITED BY SIZE
+                       INTO WRK-FILTRO-COND
+                   END-STRING
+               WHEN TEM-FILTRO-IDS
+                   STRING 'id IN ('
+                       FUNCTION TRIM(WRK-IDS-SQL) ')'
+                       DELIMITED BY SIZE
+                       INTO WRK-FILTRO-COND
+                   END-STRING
+           END-EVALUATE.
+
+           SET SEM-FILTRO-EXCLUIDO TO TRUE.
+           IF  FUNCTION TRIM(WRK-QS-TABELA) = 'teste'
+               SET TEM-FILTRO-EXCLUIDO TO TRUE
+           END-IF.
+
+           IF  TEM-FILTRO-EXCLUIDO
+               IF  FUNCTION TRIM(WRK-FILTRO-COND) = SPACES
+                   STRING 'deleted_at IS NULL'
+                       DELIMITED BY SIZE
+                       INTO WRK-FILTRO-COND
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WRK-FILTRO-COND)
+                       ' AND deleted_at IS NULL'
+                       DELIMITED BY SIZE
+                       INTO WRK-FILTRO-COND
+                   END-STRING
+               END-IF
+           END-IF.
+
+           IF  FUNCTION TRIM(WRK-FILTRO-COND) NOT = SPACES
+               STRING 'WHERE ' FUNCTION TRIM(WRK-FILTRO-COND)
+                   DELIMITED BY SIZE
+                   INTO WRK-FILTRO-SQL
+               END-STRING
+           END-IF.
+
        2000-CONTA-ELEMENTOS-CONSULTA.
-           
-           EXEC SQL 
-               SELECT
-                   COUNT(*)
-               INTO :TEST-QTD
-               FROM teste
+
+           MOVE SPACES TO SQL-BUFFER.
+
+           STRING
+               'SELECT COUNT(*) FROM '
+               FUNCTION TRIM(WRK-QS-TABELA)
+               ' '
+               FUNCTION TRIM(WRK-FILTRO-SQL)
+               DELIMITED BY SIZE
+               INTO SQL-BUFFER
+           END-STRING.
+
+           EXEC SQL
+               PREPARE STMT-CONTAGEM FROM :SQL-BUFFER
            END-EXEC.
 
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING "ERRO AO TENTAR CONTAR REGISTROS."
+                   INTO WRK-MSG-ERRO
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           IF  TEM-FILTRO-NOME
+               EXEC SQL
+                   EXECUTE STMT-CONTAGEM INTO :TEST-QTD
+                       USING :QS-NOME-LIKE
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   EXECUTE STMT-CONTAGEM INTO :TEST-QTD
+               END-EXEC
+           END-IF.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING "ERRO AO TENTAR CONTAR REGISTROS."
+                   INTO WRK-MSG-ERRO
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
        2100-CRIAR-CURSOR.
 
+           MOVE WRK-QS-PAGE-SIZE TO QS-LIMIT.
+           MOVE WRK-OFFSET TO QS-OFFSET.
+
+           MOVE SPACES TO SQL-BUFFER.
+
+           STRING
+               'SELECT ' FUNCTION TRIM(WRK-COLUNAS-SQL) ' '
+               'FROM ' FUNCTION TRIM(WRK-QS-TABELA) ' '
+               FUNCTION TRIM(WRK-FILTRO-SQL) ' '
+               'ORDER BY '
+               FUNCTION TRIM(WRK-ORDER-COLUNA) ' '
+               FUNCTION TRIM(WRK-ORDER-DIRECAO)
+               ' LIMIT ? OFFSET ?'
+               DELIMITED BY SIZE
+               INTO SQL-BUFFER
+           END-STRING.
+
            EXEC SQL
-               DECLARE CUR-TESTE CURSOR FOR 
-               SELECT 
-                   id,
-                   nome
-               FROM teste
+               PREPARE STMT-TESTE FROM :SQL-BUFFER
            END-EXEC
-       
+
            EXEC SQL
-               OPEN CUR-TESTE
+               DECLARE CUR-TESTE CURSOR FOR STMT-TESTE
            END-EXEC
 
-           IF  SQLCODE NOT EQUAL ZERO 
-               STRING 
+           IF  TEM-FILTRO-NOME
+               EXEC SQL
+                   OPEN CUR-TESTE
+                       USING :QS-NOME-LIKE, :QS-LIMIT, :QS-OFFSET
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   OPEN CUR-TESTE USING :QS-LIMIT, :QS-OFFSET
+               END-EXEC
+           END-IF
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
                    "ERRO AO TENTAR CRIAR CURSOR "
                INTO WRK-MSG-ERRO
-               DISPLAY FUNCTION trim(WRK-MSG-ERRO)
-               MOVE SPACES TO WRK-MSG-ERRO
-               PERFORM 4000-LIBERAR-RECURSOS
-               STOP RUN
-           END-IF.
-       
-      
-       
-       3000-MONTA-JSON-RETORNO. 
-           
-           DISPLAY "[".
-           
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+
+
+       3000-MONTA-JSON-RETORNO.
+
+           MOVE TEST-QTD TO WRK-TOTAL-MASK.
+
+           DISPLAY "{".
+           DISPLAY '   "total": ' WRK-TOTAL-MASK ','.
+           DISPLAY '   "data": ['.
+
+           SET PRIMEIRO-REGISTRO TO TRUE.
+           SET REGISTROS-COMPLETOS TO TRUE.
+
            PERFORM UNTIL SQLCODE = 100
-               
-               EXEC SQL
-                   FETCH 
-                       CUR-TESTE
-                   INTO 
-                       :TEST-ID, 
-                       :TEST-NOME
-               END-EXEC
-               
+                   OR WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+
+               PERFORM 3050-BUSCAR-PROXIMA-LINHA
+
                IF SQLCODE NOT EQUAL 100 THEN
-                   
+
                    ADD 1 TO WRK-CONTADOR
-    
-                   MOVE TEST-ID TO WRK-TEST-ID-MASK
-    
+
+                   IF NAO-PRIMEIRO-REGISTRO
+                       DISPLAY ","
+                   END-IF
+                   SET NAO-PRIMEIRO-REGISTRO TO TRUE
+
                    DISPLAY '   {'
-                       DISPLAY '    "id": ' WRK-TEST-ID-MASK ', '
-                       DISPLAY '    "nome": "' 
-                                       FUNCTION trim(TEST-NOME) '"'
+                   PERFORM 3100-EMITIR-CAMPO
+                       VARYING WRK-IDX FROM 1 BY 1
+                       UNTIL WRK-IDX > WRK-COL-QTD
                    DISPLAY '   }'
-                   
-                   IF WRK-CONTADOR < TEST-QTD THEN 
-                       DISPLAY ", "
-                   END-IF
-    
+
+               END-IF
+
+           END-PERFORM.
+
+           DISPLAY "   ]".
+
+           IF  WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+               AND SQLCODE NOT EQUAL 100
+               SET REGISTROS-TRUNCADOS TO TRUE
+           END-IF.
+
+           IF  REGISTROS-TRUNCADOS
+               DISPLAY '   ,"truncated": true'
+           ELSE
+               DISPLAY '   ,"truncated": false'
+           END-IF.
+
+           DISPLAY "}".
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+
+       3050-BUSCAR-PROXIMA-LINHA.
+
+           EVALUATE WRK-COL-QTD
+               WHEN 1
+                   EXEC SQL
+                       FETCH CUR-TESTE INTO :COL-1
+                   END-EXEC
+               WHEN 2
+                   EXEC SQL
+                       FETCH CUR-TESTE INTO :COL-1, :COL-2
+                   END-EXEC
+               WHEN 3
+                   EXEC SQL
+                       FETCH CUR-TESTE
+                           INTO :COL-1, :COL-2, :COL-3
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       FETCH CUR-TESTE
+                           INTO :COL-1, :COL-2, :COL-3, :COL-4
+                   END-EXEC
+           END-EVALUATE.
+
+       3100-EMITIR-CAMPO.
+
+           IF  WRK-IDX > 1
+               DISPLAY ','
+           END-IF.
+
+           EVALUATE WRK-IDX
+               WHEN 1
+                   DISPLAY '    "' FUNCTION TRIM(WRK-COL(1)) '": '
+                       FUNCTION TRIM(COL-1)
+               WHEN 2
+                   CALL 'MOD-JSON-ESCAPE' USING COL-2 WRK-CAMPO-ESC
+                       END-CALL
+                   DISPLAY '    "' FUNCTION TRIM(WRK-COL(2)) '": "'
+                       FUNCTION TRIM(WRK-CAMPO-ESC) '"'
+               WHEN 3
+                   CALL 'MOD-JSON-ESCAPE' USING COL-3 WRK-CAMPO-ESC
+                       END-CALL
+                   DISPLAY '    "' FUNCTION TRIM(WRK-COL(3)) '": "'
+                       FUNCTION TRIM(WRK-CAMPO-ESC) '"'
+               WHEN 4
+                   CALL 'MOD-JSON-ESCAPE' USING COL-4 WRK-CAMPO-ESC
+                       END-CALL
+                   DISPLAY '    "' FUNCTION TRIM(WRK-COL(4)) '": "'
+                       FUNCTION TRIM(WRK-CAMPO-ESC) '"'
+           END-EVALUATE.
+
+       3500-MONTA-CSV-RETORNO.
+
+           PERFORM 3550-EMITIR-CABECALHO-CSV
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-COL-QTD.
+           DISPLAY WRK-NEWLINE.
+
+           SET REGISTROS-COMPLETOS TO TRUE.
+
+           PERFORM UNTIL SQLCODE = 100
+                   OR WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+
+               PERFORM 3050-BUSCAR-PROXIMA-LINHA
+
+               IF SQLCODE NOT EQUAL 100 THEN
+
+                   ADD 1 TO WRK-CONTADOR
+
+                   PERFORM 3600-EMITIR-CAMPO-CSV
+                       VARYING WRK-IDX FROM 1 BY 1
+                       UNTIL WRK-IDX > WRK-COL-QTD
+                   DISPLAY WRK-NEWLINE
+
                END-IF
-    
+
            END-PERFORM.
-    
-           DISPLAY "]".
-       
+
+           IF  WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+               AND SQLCODE NOT EQUAL 100
+               SET REGISTROS-TRUNCADOS TO TRUE
+           END-IF.
+
+           IF  REGISTROS-TRUNCADOS
+               DISPLAY "# TRUNCATED: TRUE"
+               DISPLAY WRK-NEWLINE
+           END-IF.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+
+       3550-EMITIR-CABECALHO-CSV.
+
+           IF  WRK-IDX > 1
+               DISPLAY "," WITH NO ADVANCING
+           END-IF.
+           DISPLAY FUNCTION TRIM(WRK-COL(WRK-IDX)) WITH NO ADVANCING.
+
+       3600-EMITIR-CAMPO-CSV.
+
+           IF  WRK-IDX > 1
+               DISPLAY "," WITH NO ADVANCING
+           END-IF.
+
+           EVALUATE WRK-IDX
+               WHEN 1
+                   DISPLAY FUNCTION TRIM(COL-1) WITH NO ADVANCING
+               WHEN 2
+                   DISPLAY FUNCTION TRIM(COL-2) WITH NO ADVANCING
+               WHEN 3
+                   DISPLAY FUNCTION TRIM(COL-3) WITH NO ADVANCING
+               WHEN 4
+                   DISPLAY FUNCTION TRIM(COL-4) WITH NO ADVANCING
+           END-EVALUATE.
+
        4000-LIBERAR-RECURSOS.
-           
+
+           EXEC SQL CLOSE CUR-TESTE END-EXEC.
            EXEC SQL CONNECT RESET END-EXEC.
+
+       9000-RETORNAR-RESPOSTA-HTTP-500.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       9100-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+           STOP RUN.
