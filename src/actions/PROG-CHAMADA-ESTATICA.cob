@@ -12,51 +12,45 @@
        WORKING-STORAGE SECTION.
 
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
-       01  WRK-RETURN                      PIC X(255). 
+       01  WRK-RETURN                      PIC X(255).
+
+       77  WRK-CORS-ORIGIN                 PIC X(255).
 
-       77  WRK-MSG-ERRO                    PIC X(255).
-       77  WRK-MSG-EXP-ERRO                PIC X(255).
-       
        77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
-       77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+
+       77  WRK-PROGRAMA-NOME  PIC X(60) VALUE "PROG-CHAMADA-EXTERNA".
+       77  WRK-AUDIT-PARAMS   PIC X(255).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
            PERFORM PROC-CHAMA-MOD-TESTA-CALL.
            PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
            STOP RUN.
-       
-
-       PROC-LIBERAR-RECURSOS.
-           CONTINUE.
-
-       PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
-           PERFORM PROC-LIBERAR-RECURSOS.
-
-           DISPLAY '{'.
-           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
-           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO) '",'.
-           DISPLAY '"exp-msg": "' FUNCTION trim(WRK-MSG-EXP-ERRO) '",'.
-           DISPLAY '"data": null'.
-           DISPLAY '}'.
-
-           STOP RUN.
-       
 
-       PROC-SETAR-CABECALHO-HTTP.    
-           DISPLAY "Access-Control-Allow-Origin: *".
+       PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
-           DISPLAY WRK-NEWLINE. 
+           DISPLAY WRK-NEWLINE.
 
        PROC-CHAMA-MOD-TESTA-CALL.
            CALL 'MOD-TESTA-CALL' USING WRK-RETURN END-CALL.
        
        PROC-RETORNAR-RESPOSTA-HTTP-200.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            DISPLAY '{'.
            DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
            DISPLAY '"msg": null,'.
@@ -65,4 +59,4 @@
                DISPLAY '   "retorno": "' 
                             FUNCTION trim(WRK-RETURN) '"'.
                DISPLAY "}".
-           DISPLAY "}".
\ No newline at end of file
+           DISPLAY "}".
