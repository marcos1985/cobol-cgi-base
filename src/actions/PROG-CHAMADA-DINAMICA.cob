@@ -1,9 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-CH-DYN.
       *******************************************
-      * AUTOR: 
-      * DATA: 
-      ******************************************* 
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - QUANDO O MODULO CHAMADO RETORNA O FLAG DE ERRO ESPECIFICO
+      *     DE BANCO DE DADOS NAO CONECTADO, A RESPOSTA PASSA A SER
+      *     HTTP 503 (MESMO CODIGO JA USADO PARA O CIRCUITO ABERTO) EM
+      *     VEZ DO 500 GENERICO, PERMITINDO AO CHAMADOR DISTINGUIR
+      *     INDISPONIBILIDADE DE BANCO DE DADOS DE UM ERRO INTERNO.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -15,61 +21,193 @@
        01  WRK-RETURN                      PIC X(255). 
 
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
        77  WRK-MSG-EXP-ERRO                PIC X(255).
-       
+
        77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
        77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
 
        77  WRK-QTD-REGISTRO   PIC 9(10).
        77  WRK-FLAG-ERRO      PIC 9(1)      VALUE 0.
+           88  WRK-ERRO-NAO-CONECTADO             VALUE 2.
+       77  WRK-NOME-TABELA    PIC X(30)     VALUE 'teste'.
+
+       77  WRK-QS-MODULO      PIC X(30).
+       77  WRK-MODULO-CALL    PIC X(30).
+
+       77  WRK-PROGRAMA-NOME  PIC X(60) VALUE "PROG-CH-DYN".
+       77  WRK-AUDIT-PARAMS   PIC X(255).
+       77  WRK-COD-ERRO       PIC 9(4).
+
+       77  WRK-HTTP-STATUS-503             PIC 9(3)        VALUE 503.
+       77  WRK-CIRCUITO-LIMITE-FALHAS      PIC 9(5)        VALUE 3.
+       77  WRK-CIRCUITO-JANELA-SEG         PIC 9(5)        VALUE 60.
+       77  WRK-CIRCUITO-ACAO                PIC X(10).
+       77  WRK-CIRCUITO-SUCESSO            PIC X(1).
+       77  WRK-CIRCUITO-ABERTO             PIC X(1).
+           88  CIRCUITO-ABERTO                         VALUE 'S'.
+
+       COPY ERRO-CODES.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
            PERFORM PROC-CHAMA-MOD-TESTA-CALL.
            PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
            PERFORM PROC-LIBERAR-RECURSOS.
            STOP RUN.
-       
+
 
        PROC-LIBERAR-RECURSOS.
            CONTINUE.
 
        PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
            PERFORM PROC-LIBERAR-RECURSOS.
 
-           DISPLAY '{'.
-           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
-           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO) '",'.
-           DISPLAY '"exp-msg": "' FUNCTION trim(WRK-MSG-EXP-ERRO) '",'.
-           DISPLAY '"data": null'.
-           DISPLAY '}'.
+           MOVE ERR-COD-MODULO TO WRK-COD-ERRO.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-503.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-503
+               END-CALL.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-503, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+
+           MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
 
            STOP RUN.
-       
 
-       PROC-SETAR-CABECALHO-HTTP.    
-           DISPLAY "Access-Control-Allow-Origin: *".
+
+       PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE. 
 
        PROC-CHAMA-MOD-TESTA-CALL.
-           
-           CALL 'MOD-DYN-SQL' 
-                 USING WRK-QTD-REGISTRO,   
+
+           ACCEPT WRK-QS-MODULO FROM ENVIRONMENT "QS_MODULO".
+
+           IF  FUNCTION TRIM(WRK-QS-MODULO) = SPACES
+               MOVE "MOD-DYN-SQL" TO WRK-QS-MODULO
+           END-IF.
+
+           EVALUATE FUNCTION TRIM(WRK-QS-MODULO)
+               WHEN "MOD-DYN-SQL"
+                   MOVE "MOD-DYN-SQL" TO WRK-MODULO-CALL
+               WHEN OTHER
+                   STRING
+                       "MODULO SOLICITADO NAO ESTA NA LISTA DE "
+                       "MODULOS PERMITIDOS."
+                   INTO WRK-MSG-ERRO
+                   PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-EVALUATE.
+
+           PERFORM PROC-VERIFICAR-CIRCUITO.
+
+           CALL WRK-MODULO-CALL
+                 USING WRK-QTD-REGISTRO,
                        WRK-FLAG-ERRO,
-                       WRK-MSG-ERRO
+                       WRK-MSG-ERRO,
+                       WRK-NOME-TABELA
            END-CALL.
 
-           IF WRK-FLAG-ERRO NOT EQUAL ZERO THEN 
-               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           IF WRK-FLAG-ERRO NOT EQUAL ZERO THEN
+               MOVE 'N' TO WRK-CIRCUITO-SUCESSO
+               PERFORM PROC-REGISTRAR-RESULTADO-CIRCUITO
+
+               IF  WRK-ERRO-NAO-CONECTADO
+                   MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+                   PERFORM PROC-RETORNAR-RESPOSTA-HTTP-503
+               ELSE
+                   PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+               END-IF
            END-IF.
-       
+
+           MOVE 'S' TO WRK-CIRCUITO-SUCESSO.
+           PERFORM PROC-REGISTRAR-RESULTADO-CIRCUITO.
+
+       PROC-VERIFICAR-CIRCUITO.
+
+           MOVE "VERIFICAR" TO WRK-CIRCUITO-ACAO.
+           MOVE 'N' TO WRK-CIRCUITO-ABERTO.
+
+           CALL 'MOD-CIRCUITO-BREAKER'
+               USING WRK-MODULO-CALL, WRK-CIRCUITO-LIMITE-FALHAS,
+                   WRK-CIRCUITO-JANELA-SEG, WRK-CIRCUITO-ACAO,
+                   WRK-CIRCUITO-SUCESSO, WRK-CIRCUITO-ABERTO
+               END-CALL.
+
+           IF  CIRCUITO-ABERTO
+               STRING
+                   "MODULO TEMPORARIAMENTE INDISPONIVEL APOS "
+                   "FALHAS CONSECUTIVAS. TENTE NOVAMENTE MAIS TARDE."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-CIRCUITO-ABERTO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-503
+           END-IF.
+
+       PROC-REGISTRAR-RESULTADO-CIRCUITO.
+
+           MOVE "REGISTRAR" TO WRK-CIRCUITO-ACAO.
+
+           CALL 'MOD-CIRCUITO-BREAKER'
+               USING WRK-MODULO-CALL, WRK-CIRCUITO-LIMITE-FALHAS,
+                   WRK-CIRCUITO-JANELA-SEG, WRK-CIRCUITO-ACAO,
+                   WRK-CIRCUITO-SUCESSO, WRK-CIRCUITO-ABERTO
+               END-CALL.
+
        PROC-RETORNAR-RESPOSTA-HTTP-200.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            DISPLAY '{'.
            DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
            DISPLAY '"msg": null,'.
