@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-VERIFICA-VERSAO-DYN-SQL.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - PROGRAMA DE VERIFICACAO (RODADO MANUALMENTE OU EM UM PASSO
+      *     DE DEPLOY) QUE CONFERE SE O ARQUIVO PRE-COMPILADO
+      *     MOD-DYN-SQL.sql.cob AINDA CORRESPONDE AO FONTE ATUAL
+      *     MOD-DYN-SQL.cob, COMPARANDO O COMENTARIO MARCADOR
+      *     REVISAO-FONTE PRESENTE NOS DOIS ARQUIVOS. TERMINA COM
+      *     RETURN-CODE DIFERENTE DE ZERO QUANDO O PRE-COMPILADO ESTA
+      *     DESATUALIZADO OU AUSENTE, PARA PERMITIR BLOQUEAR O DEPLOY.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-FONTE-DYN-SQL ASSIGN DYNAMIC WRK-ARQ-FONTE-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ARQ-FONTE.
+
+           SELECT ARQ-PRECOMPILADO-DYN-SQL ASSIGN DYNAMIC
+               WRK-ARQ-PRECOMPILADO-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ARQ-PRECOMPILADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-FONTE-DYN-SQL.
+       01  REG-LINHA-FONTE                 PIC X(200).
+
+       FD  ARQ-PRECOMPILADO-DYN-SQL.
+       01  REG-LINHA-PRECOMPILADO          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-ARQ-FONTE-NOME              PIC X(255).
+       77  WRK-ARQ-PRECOMPILADO-NOME       PIC X(255).
+       77  WRK-FS-ARQ-FONTE                PIC X(2).
+       77  WRK-FS-ARQ-PRECOMPILADO         PIC X(2).
+
+       77  WRK-MARCADOR-REVISAO            PIC X(15)
+               VALUE "REVISAO-FONTE:".
+
+       77  WRK-REVISAO-FONTE               PIC X(30).
+       77  WRK-REVISAO-PRECOMPILADO        PIC X(30).
+       77  WRK-POS-MARCADOR                PIC 9(3)    VALUE ZERO.
+
+       77  WRK-FLAG-FIM-FONTE              PIC X(1)    VALUE 'N'.
+           88  FIM-ARQ-FONTE                           VALUE 'S'.
+           88  NAO-FIM-ARQ-FONTE                       VALUE 'N'.
+
+       77  WRK-FLAG-FIM-PRECOMPILADO       PIC X(1)    VALUE 'N'.
+           88  FIM-ARQ-PRECOMPILADO                    VALUE 'S'.
+           88  NAO-FIM-ARQ-PRECOMPILADO                VALUE 'N'.
+
+       77  WRK-FLAG-REVISAO-FONTE-ACHADA   PIC X(1)    VALUE 'N'.
+           88  REVISAO-FONTE-ACHADA                    VALUE 'S'.
+           88  REVISAO-FONTE-NAO-ACHADA                VALUE 'N'.
+
+       77  WRK-FLAG-REVISAO-PRECOMP-ACHADA PIC X(1)    VALUE 'N'.
+           88  REVISAO-PRECOMPILADA-ACHADA             VALUE 'S'.
+           88  REVISAO-PRECOMPILADA-NAO-ACHADA         VALUE 'N'.
+
+       77  WRK-FLAG-DESATUALIZADO          PIC X(1)    VALUE 'N'.
+           88  PRECOMPILADO-DESATUALIZADO              VALUE 'S'.
+           88  PRECOMPILADO-ATUALIZADO                 VALUE 'N'.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-LOCALIZAR-REVISAO-NO-FONTE.
+           PERFORM 2100-LOCALIZAR-REVISAO-NO-PRECOMPILADO.
+           PERFORM 3000-AVALIAR-RESULTADO.
+           PERFORM 3100-EXIBIR-RELATORIO.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+
+           ACCEPT WRK-ARQ-FONTE-NOME FROM ENVIRONMENT
+               "ARQ_FONTE_DYN_SQL".
+           IF  FUNCTION TRIM(WRK-ARQ-FONTE-NOME) = SPACES
+               MOVE "src/libs/MOD-DYN-SQL.cob" TO WRK-ARQ-FONTE-NOME
+           END-IF.
+
+           ACCEPT WRK-ARQ-PRECOMPILADO-NOME FROM ENVIRONMENT
+               "ARQ_PRECOMPILADO_DYN_SQL".
+           IF  FUNCTION TRIM(WRK-ARQ-PRECOMPILADO-NOME) = SPACES
+               MOVE "MOD-DYN-SQL.sql.cob"
+                   TO WRK-ARQ-PRECOMPILADO-NOME
+           END-IF.
+
+       2000-LOCALIZAR-REVISAO-NO-FONTE.
+
+           OPEN INPUT ARQ-FONTE-DYN-SQL.
+
+           IF  WRK-FS-ARQ-FONTE NOT = "00"
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR O FONTE: "
+                   FUNCTION TRIM(WRK-ARQ-FONTE-NOME)
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2010-LER-PROXIMA-LINHA-FONTE.
+
+           PERFORM 2020-PROCURAR-MARCADOR-FONTE
+               UNTIL FIM-ARQ-FONTE OR REVISAO-FONTE-ACHADA.
+
+           CLOSE ARQ-FONTE-DYN-SQL.
+
+       2010-LER-PROXIMA-LINHA-FONTE.
+
+           READ ARQ-FONTE-DYN-SQL
+               AT END
+                   SET FIM-ARQ-FONTE TO TRUE
+           END-READ.
+
+       2020-PROCURAR-MARCADOR-FONTE.
+
+           IF  REG-LINHA-FONTE(1:2) = "*" OR "* "
+               MOVE FUNCTION TRIM(REG-LINHA-FONTE(2:199))
+                   TO REG-LINHA-FONTE(2:199)
+           END-IF.
+
+           INSPECT REG-LINHA-FONTE TALLYING WRK-POS-MARCADOR
+               FOR CHARACTERS BEFORE INITIAL
+                   FUNCTION TRIM(WRK-MARCADOR-REVISAO).
+
+           IF  REG-LINHA-FONTE(1:200) NOT = SPACES AND
+               WRK-POS-MARCADOR < 200
+               PERFORM 2030-EXTRAIR-REVISAO-FONTE
+           END-IF.
+
+           MOVE ZERO TO WRK-POS-MARCADOR.
+           PERFORM 2010-LER-PROXIMA-LINHA-FONTE.
+
+       2030-EXTRAIR-REVISAO-FONTE.
+
+           MOVE FUNCTION TRIM(
+               REG-LINHA-FONTE(
+                   WRK-POS-MARCADOR + 1 +
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-MARCADOR-REVISAO))
+                   : ))
+               TO WRK-REVISAO-FONTE.
+
+           SET REVISAO-FONTE-ACHADA TO TRUE.
+
+       2100-LOCALIZAR-REVISAO-NO-PRECOMPILADO.
+
+           OPEN INPUT ARQ-PRECOMPILADO-DYN-SQL.
+
+           IF  WRK-FS-ARQ-PRECOMPILADO NOT = "00"
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR O PRE-COMPILADO: "
+                   FUNCTION TRIM(WRK-ARQ-PRECOMPILADO-NOME)
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2110-LER-PROXIMA-LINHA-PRECOMPILADO.
+
+           PERFORM 2120-PROCURAR-MARCADOR-PRECOMPILADO
+               UNTIL FIM-ARQ-PRECOMPILADO OR
+                   REVISAO-PRECOMPILADA-ACHADA.
+
+           CLOSE ARQ-PRECOMPILADO-DYN-SQL.
+
+       2110-LER-PROXIMA-LINHA-PRECOMPILADO.
+
+           READ ARQ-PRECOMPILADO-DYN-SQL
+               AT END
+                   SET FIM-ARQ-PRECOMPILADO TO TRUE
+           END-READ.
+
+       2120-PROCURAR-MARCADOR-PRECOMPILADO.
+
+           IF  REG-LINHA-PRECOMPILADO(1:2) = "*" OR "* "
+               MOVE FUNCTION TRIM(REG-LINHA-PRECOMPILADO(2:199))
+                   TO REG-LINHA-PRECOMPILADO(2:199)
+           END-IF.
+
+           INSPECT REG-LINHA-PRECOMPILADO TALLYING WRK-POS-MARCADOR
+               FOR CHARACTERS BEFORE INITIAL
+                   FUNCTION TRIM(WRK-MARCADOR-REVISAO).
+
+           IF  REG-LINHA-PRECOMPILADO(1:200) NOT = SPACES AND
+               WRK-POS-MARCADOR < 200
+               PERFORM 2130-EXTRAIR-REVISAO-PRECOMPILADO
+           END-IF.
+
+           MOVE ZERO TO WRK-POS-MARCADOR.
+           PERFORM 2110-LER-PROXIMA-LINHA-PRECOMPILADO.
+
+       2130-EXTRAIR-REVISAO-PRECOMPILADO.
+
+           MOVE FUNCTION TRIM(
+               REG-LINHA-PRECOMPILADO(
+                   WRK-POS-MARCADOR + 1 +
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-MARCADOR-REVISAO))
+                   : ))
+               TO WRK-REVISAO-PRECOMPILADO.
+
+           SET REVISAO-PRECOMPILADA-ACHADA TO TRUE.
+
+       3000-AVALIAR-RESULTADO.
+
+           IF  REVISAO-FONTE-NAO-ACHADA
+               DISPLAY
+                   "AVISO: O FONTE NAO POSSUI MARCADOR "
+                   "REVISAO-FONTE. NAO E POSSIVEL VERIFICAR SE O "
+                   "PRE-COMPILADO ESTA ATUALIZADO."
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF  REVISAO-PRECOMPILADA-NAO-ACHADA OR
+               WRK-REVISAO-FONTE NOT = WRK-REVISAO-PRECOMPILADO
+               SET PRECOMPILADO-DESATUALIZADO TO TRUE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               SET PRECOMPILADO-ATUALIZADO TO TRUE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+       3100-EXIBIR-RELATORIO.
+
+           DISPLAY "FONTE.............: "
+               FUNCTION TRIM(WRK-ARQ-FONTE-NOME).
+           DISPLAY "PRE-COMPILADO......: "
+               FUNCTION TRIM(WRK-ARQ-PRECOMPILADO-NOME).
+           DISPLAY "REVISAO NO FONTE...: "
+               FUNCTION TRIM(WRK-REVISAO-FONTE).
+           DISPLAY "REVISAO NO PRE-COMP: "
+               FUNCTION TRIM(WRK-REVISAO-PRECOMPILADO).
+
+           IF  PRECOMPILADO-DESATUALIZADO
+               DISPLAY
+                   "RESULTADO..........: DESATUALIZADO - REGERAR O "
+                   "ARQUIVO PRE-COMPILADO A PARTIR DO FONTE ATUAL."
+           ELSE
+               DISPLAY
+                   "RESULTADO..........: ATUALIZADO."
+           END-IF.
