@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-HEALTHCHECK.
+      *******************************************
+      * AUTOR    :
+      * DATA     :
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
+
+       77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-EXP-ERRO                PIC X(255).
+
+       77  WRK-HTTP-STATUS-200             PIC 9(3)    VALUE 200.
+       77  WRK-HTTP-STATUS-500             PIC 9(3)    VALUE 500.
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+
+       77  WRK-HORA-INICIO                 PIC 9(8).
+       77  WRK-HORA-FIM                    PIC 9(8).
+       77  WRK-RTT-CENTESIMOS              PIC S9(8).
+       77  WRK-RTT-MS                      PIC 9(8).
+       77  WRK-RTT-MASK                    PIC Z(7)9.
+
+       77  WRK-PROGRAMA-NOME               PIC X(60)
+               VALUE "PROG-HEALTHCHECK".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM PROC-MEDIR-CONEXAO-BANCO.
+           PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
+           PERFORM PROC-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
+           DISPLAY "Content-type: application/json".
+           DISPLAY WRK-NEWLINE.
+
+       PROC-MEDIR-CONEXAO-BANCO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WRK-HORA-INICIO.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WRK-HORA-FIM.
+
+           COMPUTE WRK-RTT-CENTESIMOS = WRK-HORA-FIM - WRK-HORA-INICIO.
+           IF  WRK-RTT-CENTESIMOS < ZERO
+               MOVE ZERO TO WRK-RTT-CENTESIMOS
+           END-IF.
+           COMPUTE WRK-RTT-MS = WRK-RTT-CENTESIMOS * 10.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "BANCO DE DADOS INDISPONIVEL."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-500.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
+           MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-200.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           MOVE WRK-RTT-MS TO WRK-RTT-MASK.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '"msg": null,'.
+           DISPLAY '"data": {'.
+           DISPLAY '   "status": "ok",'.
+           DISPLAY '   "db_rtt_ms": ' FUNCTION trim(WRK-RTT-MASK).
+           DISPLAY "}".
+           DISPLAY "}".
