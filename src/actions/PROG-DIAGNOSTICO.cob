@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-DIAGNOSTICO.
+      *******************************************
+      * AUTOR    :
+      * DATA     :
+      * ALTERACOES:
+      *   - ACAO DE DIAGNOSTICO PARA TROUBLESHOOTING DE DEPLOY. NAO
+      *     EXPOE VALORES DE VARIAVEIS DE AMBIENTE SENSIVEIS (STRINGS
+      *     DE CONEXAO), APENAS SE ESTAO OU NAO CONFIGURADAS, QUAL
+      *     DELAS ESTA ATIVA PARA O APP_ENV ATUAL, E O RESULTADO DE
+      *     UMA TENTATIVA DE CONEXAO COM O BANCO.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
+
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+
+       77  WRK-HTTP-STATUS-200             PIC 9(3)    VALUE 200.
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-HOSTNAME                    PIC X(60).
+
+       77  WRK-HORA-INICIO                 PIC 9(8).
+       77  WRK-HORA-FIM                    PIC 9(8).
+       77  WRK-RTT-CENTESIMOS              PIC S9(8).
+       77  WRK-RTT-MS                      PIC 9(8).
+       77  WRK-RTT-MASK                    PIC Z(7)9.
+
+       77  WRK-FLAG-DB-DEV-CONFIG          PIC X(3) VALUE "NAO".
+       77  WRK-FLAG-DB-QA-CONFIG           PIC X(3) VALUE "NAO".
+       77  WRK-FLAG-DB-PROD-CONFIG         PIC X(3) VALUE "NAO".
+       77  WRK-FLAG-CORS-CONFIG            PIC X(3) VALUE "NAO".
+       77  WRK-DB-VAR-ATIVA                PIC X(25)
+               VALUE "DB_CONNECTION_STRING_DEV".
+
+       77  WRK-FLAG-DB-CONECTOU            PIC X(3) VALUE "NAO".
+
+       77  WRK-PROGRAMA-NOME               PIC X(60)
+               VALUE "PROG-DIAGNOSTICO".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM PROC-VERIFICAR-VARIAVEIS-AMBIENTE.
+           PERFORM PROC-MEDIR-CONEXAO-BANCO.
+           PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
+           PERFORM PROC-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
+           DISPLAY "Content-type: application/json".
+           DISPLAY WRK-NEWLINE.
+
+       PROC-VERIFICAR-VARIAVEIS-AMBIENTE.
+
+           ACCEPT WRK-HOSTNAME FROM ENVIRONMENT "HOSTNAME".
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-CORS-CONFIG
+           END-IF.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_DEV".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-DEV-CONFIG
+           END-IF.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_QA".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-QA-CONFIG
+           END-IF.
+
+           ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+               "DB_CONNECTION_STRING_PROD".
+           IF  FUNCTION TRIM(WRK-DB-STRING) NOT = SPACES
+               MOVE "SIM" TO WRK-FLAG-DB-PROD-CONFIG
+           END-IF.
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   MOVE "DB_CONNECTION_STRING_QA" TO WRK-DB-VAR-ATIVA
+               WHEN "PROD"
+                   MOVE "DB_CONNECTION_STRING_PROD" TO WRK-DB-VAR-ATIVA
+               WHEN OTHER
+                   MOVE "DB_CONNECTION_STRING_DEV" TO WRK-DB-VAR-ATIVA
+           END-EVALUATE.
+
+       PROC-MEDIR-CONEXAO-BANCO.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WRK-HORA-INICIO.
+
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WRK-HORA-FIM.
+
+           COMPUTE WRK-RTT-CENTESIMOS = WRK-HORA-FIM - WRK-HORA-INICIO.
+           IF  WRK-RTT-CENTESIMOS < ZERO
+               MOVE ZERO TO WRK-RTT-CENTESIMOS
+           END-IF.
+           COMPUTE WRK-RTT-MS = WRK-RTT-CENTESIMOS * 10.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE EQUAL ZERO
+               MOVE "SIM" TO WRK-FLAG-DB-CONECTOU
+           END-IF.
+
+       PROC-LIBERAR-RECURSOS.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-200.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           MOVE WRK-RTT-MS TO WRK-RTT-MASK.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '"msg": null,'.
+           DISPLAY '"data": {'.
+           DISPLAY '   "app_env": "'
+                        FUNCTION TRIM(WRK-APP-ENV) '",'.
+           DISPLAY '   "hostname": "'
+                        FUNCTION TRIM(WRK-HOSTNAME) '",'.
+           DISPLAY '   "db_var_ativa": "'
+                        FUNCTION TRIM(WRK-DB-VAR-ATIVA) '",'.
+           DISPLAY '   "db_dev_configurada": "'
+                        FUNCTION TRIM(WRK-FLAG-DB-DEV-CONFIG) '",'.
+           DISPLAY '   "db_qa_configurada": "'
+                        FUNCTION TRIM(WRK-FLAG-DB-QA-CONFIG) '",'.
+           DISPLAY '   "db_prod_configurada": "'
+                        FUNCTION TRIM(WRK-FLAG-DB-PROD-CONFIG) '",'.
+           DISPLAY '   "cors_origin_configurada": "'
+                        FUNCTION TRIM(WRK-FLAG-CORS-CONFIG) '",'.
+           DISPLAY '   "db_conectou": "'
+                        FUNCTION TRIM(WRK-FLAG-DB-CONECTOU) '",'.
+           DISPLAY '   "db_rtt_ms": ' FUNCTION trim(WRK-RTT-MASK).
+           DISPLAY "}".
+           DISPLAY "}".
