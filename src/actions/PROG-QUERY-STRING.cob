@@ -1,9 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-QUERY-STRING.
       *******************************************
-      * AUTOR    : 
-      * DATA     : 
-      ******************************************* 
+      * AUTOR    :
+      * DATA     :
+      * ALTERACOES:
+      *   - A VALIDACAO DE QS_ID NUMERICO PASSA A USAR O COPYBOOK
+      *     COMPARTILHADO VALIDACAO-CAMPO-NUMERICO, TAMBEM USADO PELAS
+      *     ACOES DE PATH PARAMS E DE CORPO JSON.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,38 +20,88 @@
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
        77  WRK-ID-MASK                     PIC Z(8)9.
 
+       77  WRK-QS-ID-STG                   PIC X(10).
        77  WRK-ID-CLIENTE                  PIC 9(10).
        77  WRK-NOME-CLIENTE                PIC X(255).
+       77  WRK-NOME-CLIENTE-ESC            PIC X(510).
+
+       77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-EXP-ERRO                PIC X(255).
+       77  WRK-HTTP-STATUS-200             PIC 9(3)    VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)    VALUE 400.
+
+       77  WRK-PROGRAMA-NOME  PIC X(60) VALUE "PROG-QUERY-STRING".
+       77  WRK-AUDIT-PARAMS   PIC X(255).
+       77  WRK-COD-ERRO       PIC 9(4).
+
+       COPY ERRO-CODES.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM 1000-CONFIGURAR-HTTP-HEADERS.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
            PERFORM 2000-RECEBER-PARAMETROS.
            PERFORM 3000-MONTA-JSON-RETORNO.
            STOP RUN.
-           
+
        1000-CONFIGURAR-HTTP-HEADERS.
-              
-           DISPLAY "Access-Control-Allow-Origin: *".
+
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE.
 
        2000-RECEBER-PARAMETROS.
-           
-           ACCEPT WRK-ID-CLIENTE FROM ENVIRONMENT "QS_ID".
+
+           ACCEPT WRK-QS-ID-STG FROM ENVIRONMENT "QS_ID".
+           COPY VALIDACAO-CAMPO-NUMERICO
+               REPLACING ==TAG-CAMPO-STG==     BY ==WRK-QS-ID-STG==
+                         ==TAG-NOME-PARAM==    BY =="QS_ID"==
+                         ==TAG-PARAGRAFO-400== BY
+                             ==9000-RETORNAR-RESPOSTA-HTTP-400==.
+           MOVE WRK-QS-ID-STG TO WRK-ID-CLIENTE.
+
            ACCEPT WRK-NOME-CLIENTE FROM ENVIRONMENT "QS_NOME".
 
        3000-MONTA-JSON-RETORNO.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            MOVE WRK-ID-CLIENTE TO WRK-ID-MASK.
 
+           CALL 'MOD-JSON-ESCAPE' USING WRK-NOME-CLIENTE
+               WRK-NOME-CLIENTE-ESC END-CALL.
+
            DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '"msg": null,'.
+           DISPLAY '"data": {'.
            DISPLAY '   "id": ' WRK-ID-MASK ','.
-           DISPLAY '   "nome": "' FUNCTION trim(WRK-NOME-CLIENTE) '"'.
+           DISPLAY '   "nome": "'
+               FUNCTION trim(WRK-NOME-CLIENTE-ESC) '"'.
+           DISPLAY "}".
            DISPLAY "}".
-       
-       
 
-       
+       9000-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
