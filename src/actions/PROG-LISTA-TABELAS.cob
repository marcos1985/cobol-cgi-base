@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-LISTA-TABELAS.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - ACAO ADMINISTRATIVA QUE LISTA TODAS AS TABELAS VISIVEIS NA
+      *     CONEXAO ATUAL COM O BANCO DE DADOS, CONSULTANDO O CATALOGO
+      *     INFORMATION_SCHEMA.TABLES. UTIL PARA TROUBLESHOOTING DE
+      *     DEPLOY E PARA CONFERIR SE O SCHEMA ESPERADO ESTA PRESENTE.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
+
+       77  WRK-TOTAL-MASK                  PIC Z(9)9.
+       77  WRK-CONTADOR                    PIC 9(10) VALUE ZERO.
+       77  WRK-MAX-LINHAS                  PIC 9(10) VALUE 5000.
+
+       77  WRK-FLAG-TRUNCADO               PIC X(1)    VALUE 'N'.
+           88  REGISTROS-TRUNCADOS                     VALUE 'S'.
+           88  REGISTROS-COMPLETOS                     VALUE 'N'.
+
+       77  WRK-FLAG-PRIMEIRO               PIC X(1)    VALUE 'S'.
+           88  PRIMEIRO-REGISTRO                       VALUE 'S'.
+           88  NAO-PRIMEIRO-REGISTRO                   VALUE 'N'.
+
+       77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-EXP-ERRO                PIC X(255).
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-TABELA-ESC                  PIC X(510).
+
+       77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+
+       77  WRK-PROGRAMA-NOME               PIC X(60)
+               VALUE "PROG-LISTA-TABELAS".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  SQL-01-VARS.
+           05 NOME-TABELA          PIC X(255).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-CONFIGURAR-HTTP-HEADERS.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM 1100-CONECTA-BANCO-DE-DADOS.
+           PERFORM 2000-CRIAR-CURSOR.
+           PERFORM 3000-MONTA-JSON-RETORNO.
+
+           STOP RUN.
+
+       1000-CONFIGURAR-HTTP-HEADERS.
+
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
+           DISPLAY "Content-type: application/json".
+           DISPLAY WRK-NEWLINE.
+
+       1100-CONECTA-BANCO-DE-DADOS.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ABIR CONEXAO COM O "
+                   "BANCO DE DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       2000-CRIAR-CURSOR.
+
+           EXEC SQL
+               DECLARE CUR-TABELAS CURSOR FOR
+                   SELECT table_name
+                     FROM information_schema.tables
+                    WHERE table_schema = DATABASE()
+                    ORDER BY table_name
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CUR-TABELAS
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR LISTAR AS TABELAS DO BANCO DE "
+                   "DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       3000-MONTA-JSON-RETORNO.
+
+           DISPLAY "{".
+           DISPLAY '   "http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '   "msg": null,'.
+           DISPLAY '   "data": ['.
+
+           SET PRIMEIRO-REGISTRO TO TRUE.
+           SET REGISTROS-COMPLETOS TO TRUE.
+
+           PERFORM 3050-BUSCAR-PROXIMA-TABELA.
+
+           PERFORM UNTIL SQLCODE = 100
+                   OR WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+
+               IF  NAO-PRIMEIRO-REGISTRO
+                   DISPLAY ","
+               END-IF
+               SET NAO-PRIMEIRO-REGISTRO TO TRUE
+
+               CALL 'MOD-JSON-ESCAPE' USING NOME-TABELA WRK-TABELA-ESC
+                   END-CALL
+
+               DISPLAY '   "' FUNCTION TRIM(WRK-TABELA-ESC) '"'
+                   WITH NO ADVANCING
+
+               ADD 1 TO WRK-CONTADOR
+
+               PERFORM 3050-BUSCAR-PROXIMA-TABELA
+
+           END-PERFORM.
+
+           DISPLAY WRK-NEWLINE.
+           DISPLAY '   ]'.
+
+           IF  WRK-CONTADOR NOT LESS THAN WRK-MAX-LINHAS
+               AND SQLCODE NOT EQUAL 100
+               SET REGISTROS-TRUNCADOS TO TRUE
+           END-IF.
+
+           IF  REGISTROS-TRUNCADOS
+               DISPLAY '   ,"truncated": true'
+           ELSE
+               DISPLAY '   ,"truncated": false'
+           END-IF.
+
+           DISPLAY "}".
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+
+       3050-BUSCAR-PROXIMA-TABELA.
+
+           EXEC SQL
+               FETCH CUR-TABELAS INTO :NOME-TABELA
+           END-EXEC.
+
+       4000-LIBERAR-RECURSOS.
+
+           EXEC SQL CLOSE CUR-TABELAS END-EXEC.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       9000-RETORNAR-RESPOSTA-HTTP-500.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
