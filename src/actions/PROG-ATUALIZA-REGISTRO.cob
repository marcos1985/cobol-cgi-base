@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-ATUALIZA-REGISTRO.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      * ALTERACOES:
+      *   - PASSA A VERIFICAR SE O REGISTRO EXISTE ANTES DE ATUALIZAR,
+      *     TRAVANDO A LINHA COM SELECT ... FOR UPDATE DENTRO DE UMA
+      *     TRANSACAO EXPLICITA. EVITA QUE OUTRA REQUISICAO CONCORRENTE
+      *     ALTERE OU EXCLUA O MESMO REGISTRO ENTRE A VERIFICACAO E O
+      *     UPDATE, E RETORNA 404 QUANDO O ID INFORMADO NAO EXISTE (ANTES
+      *     O UPDATE SIMPLESMENTE NAO AFETAVA NENHUMA LINHA, SEM AVISAR
+      *     O CHAMADOR).
+      *   - REGISTROS EXCLUIDOS LOGICAMENTE (DELETED_AT PREENCHIDO) SAO
+      *     TRATADOS COMO NAO ENCONTRADOS PARA FINS DE ATUALIZACAO.
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
+
+       77  WRK-ID-MASK                     PIC Z(9)9.
+       77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-ERRO-ESC                PIC X(510).
+       77  WRK-MSG-EXP-ERRO                PIC X(255).
+       77  WRK-MSG-EXP-ERRO-ESC            PIC X(510).
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-PS-NOME-ESC                 PIC X(510).
+       77  WRK-PS-NOME-STG                 PIC X(1024).
+       77  WRK-PS-ID-STG                   PIC X(10).
+
+       77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
+       77  WRK-HTTP-STATUS-404             PIC 9(3)        VALUE 404.
+       77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+
+       77  WRK-PROGRAMA-NOME
+               PIC X(60) VALUE "PROG-ATUALIZA-REGISTRO".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
+
+       01  SQL-01-VARS.
+           05 PS-ID            PIC 9(10).
+           05 PS-NOME          PIC X(255).
+           05 PS-QTD           PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-CONFIGURAR-HTTP-HEADERS.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM 1100-PROCESSAR-REQUEST-BODY.
+           PERFORM 1200-CONECTA-BANCO-DE-DADOS.
+           PERFORM 1300-VERIFICAR-REGISTRO-EXISTE.
+           PERFORM 2000-ATUALIZAR-REGISTRO.
+           PERFORM 3000-RETORNAR-RESPOSTA-HTTP-200.
+           PERFORM 4000-LIBERAR-RECURSOS.
+
+           STOP RUN.
+
+       1000-CONFIGURAR-HTTP-HEADERS.
+
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
+           DISPLAY "Content-type: application/json".
+           DISPLAY WRK-NEWLINE.
+
+       1100-PROCESSAR-REQUEST-BODY.
+
+           ACCEPT WRK-PS-ID-STG FROM ENVIRONMENT "PS_ID".
+           COPY VALIDACAO-CAMPO-NUMERICO
+               REPLACING ==TAG-CAMPO-STG==  BY ==WRK-PS-ID-STG==
+                   ==TAG-NOME-PARAM==       BY =="PS_ID"==
+                   ==TAG-PARAGRAFO-400==    BY
+                       ==9100-RETORNAR-RESPOSTA-HTTP-400==.
+           MOVE WRK-PS-ID-STG TO PS-ID.
+
+           ACCEPT WRK-PS-NOME-STG FROM ENVIRONMENT "PS_NOME".
+           IF  FUNCTION LENGTH(FUNCTION TRIM(WRK-PS-NOME-STG)) > 255
+               STRING
+                   "PARAMETRO PS_NOME EXCEDE O TAMANHO MAXIMO DE "
+                   "255 CARACTERES."
+               INTO WRK-MSG-ERRO
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+           MOVE WRK-PS-NOME-STG TO PS-NOME.
+
+       1200-CONECTA-BANCO-DE-DADOS.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ABIR CONEXAO COM O "
+                   "BANCO DE DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       1300-VERIFICAR-REGISTRO-EXISTE.
+
+           EXEC SQL START TRANSACTION END-EXEC.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :PS-QTD
+                 FROM teste
+                WHERE id = :PS-ID
+                  AND deleted_at IS NULL
+               FOR UPDATE
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR VERIFICAR EXISTENCIA DO REGISTRO."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               EXEC SQL ROLLBACK END-EXEC
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           IF  PS-QTD = ZERO
+               STRING
+                   "REGISTRO NAO ENCONTRADO."
+               INTO WRK-MSG-ERRO
+
+               EXEC SQL ROLLBACK END-EXEC
+
+               PERFORM 9200-RETORNAR-RESPOSTA-HTTP-404
+           END-IF.
+
+       2000-ATUALIZAR-REGISTRO.
+
+           EXEC SQL
+               UPDATE teste
+                  SET nome = :PS-NOME
+                WHERE id = :PS-ID
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ATUALIZAR REGISTRO."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               EXEC SQL ROLLBACK END-EXEC
+
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       3000-RETORNAR-RESPOSTA-HTTP-200.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           MOVE PS-ID TO WRK-ID-MASK.
+
+           CALL 'MOD-JSON-ESCAPE' USING PS-NOME WRK-PS-NOME-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '"msg": null,'.
+           DISPLAY '"data": {'.
+           DISPLAY '"id":' WRK-ID-MASK ','.
+           DISPLAY '"nome": "' FUNCTION TRIM(WRK-PS-NOME-ESC) '"'.
+           DISPLAY "}".
+           DISPLAY "}".
+
+       4000-LIBERAR-RECURSOS.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       9100-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-400 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
+       9200-RETORNAR-RESPOSTA-HTTP-404.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-404
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-404 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       9000-RETORNAR-RESPOSTA-HTTP-500.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-EXP-ERRO
+               WRK-MSG-EXP-ERRO-ESC END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": "'
+               FUNCTION trim(WRK-MSG-EXP-ERRO-ESC) '",'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           PERFORM 4000-LIBERAR-RECURSOS.
+           STOP RUN.
