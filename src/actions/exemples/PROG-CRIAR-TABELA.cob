@@ -16,29 +16,52 @@
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
 
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
        77  WRK-MSG-EXP-ERRO                PIC X(255).
        
        77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
        77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
        77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-MSG-ERRO-ESC                PIC X(510).
+       77  WRK-QS-CONFIRM                  PIC X(10).
+       77  WRK-HTTP-STATUS-409             PIC 9(3)        VALUE 409.
+       77  WRK-REQUEST-METHOD               PIC X(10).
+       77  WRK-HTTP-STATUS-429             PIC 9(3)        VALUE 429.
+       77  WRK-THROTTLE-LIMITE             PIC 9(5)        VALUE 10.
+       77  WRK-THROTTLE-BLOQUEADO          PIC X(1).
+           88  THROTTLE-BLOQUEADO                      VALUE 'S'.
+
+       77  WRK-PROGRAMA-NOME
+               PIC X(60) VALUE "TESTA-ENV (exemples)".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       
+
        01  HOSTVARS.
            05 BUFFER     PIC X(1024).
            05 HVARD      PIC S9(5)V99.
            05 HVARC      PIC  X(50).
            05 HVARN      PIC  9(12).
-       
+
        77  NOME          PIC X(255).
-          
+       77  CHK-QTD-NOME  PIC 9(10).
+       77  NOVO-ID       PIC 9(10).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       77  WRK-TABELA-NOTIF  PIC X(60) VALUE "acl.teste".
+       77  WRK-EVENTO-INSERT PIC X(30) VALUE "INSERT".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            
            PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM PROC-VALIDAR-METODO-HTTP.
+           PERFORM PROC-VERIFICAR-THROTTLE.
            PERFORM PROC-CONECTAR-BANCO-COB-DEV.
            PERFORM PROC-CRIAR-TABELA-TESTE.
            PERFORM PROC-INSERIR-REGISTRO.
@@ -52,15 +75,78 @@
        
        PROC-VERIFICAR-EXEC-SQL.
            
-           IF  SQLCODE NOT EQUAL ZERO 
+           IF  SQLCODE NOT EQUAL ZERO
                MOVE "ERRO AO INTERAGIR COM A BASE DE DADOS."
                    TO WRK-MSG-ERRO
                MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+               EXEC SQL ROLLBACK END-EXEC
                PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
            END-IF.
 
+       PROC-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-400 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-409.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-409
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-409 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-429.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-429
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-429 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
        PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
            PERFORM PROC-LIBERAR-RECURSOS.
 
            DISPLAY '{'.
@@ -74,22 +160,89 @@
 
        PROC-SETAR-CABECALHO-HTTP.
     
-           DISPLAY "Access-Control-Allow-Origin: *".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE. 
        
-       PROC-CONECTAR-BANCO-COB-DEV. 
+       PROC-VALIDAR-METODO-HTTP.
 
-           ACCEPT WRK-DB-STRING 
-           FROM ENVIRONMENT "DB_CONNECTION_STRING_COB_DEV".
+           ACCEPT WRK-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD".
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-REQUEST-METHOD))
+                   NOT = 'POST'
+               STRING
+                   "METODO HTTP INVALIDO. USE POST PARA ESTA "
+                   "OPERACAO."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       PROC-VERIFICAR-THROTTLE.
+
+           CALL 'MOD-VERIFICA-THROTTLE'
+               USING WRK-PROGRAMA-NOME, WRK-THROTTLE-LIMITE,
+                   WRK-THROTTLE-BLOQUEADO
+               END-CALL.
+
+           IF  THROTTLE-BLOQUEADO
+               STRING
+                   "MUITAS REQUISICOES PARA ESTA OPERACAO. TENTE "
+                   "NOVAMENTE MAIS TARDE."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-429
+           END-IF.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
 
            MOVE WRK-DB-STRING TO BUFFER.
            EXEC SQL CONNECT TO :BUFFER END-EXEC.
 
            PERFORM PROC-VERIFICAR-EXEC-SQL.
-      
+
+           EXEC SQL START TRANSACTION END-EXEC.
+
+           PERFORM PROC-VERIFICAR-EXEC-SQL.
+
        PROC-CRIAR-TABELA-TESTE.
-           
+
+           ACCEPT WRK-QS-CONFIRM FROM ENVIRONMENT "QS_CONFIRM".
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-QS-CONFIRM))
+                   NOT = 'YES'
+               STRING
+                   "CONFIRMACAO OBRIGATORIA. INFORME QS_CONFIRM=YES "
+                   "PARA RECRIAR A TABELA TESTE."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
            MOVE SPACES TO BUFFER.
 
            STRING 'DROP TABLE IF EXISTS teste;' INTO BUFFER.
@@ -102,11 +255,16 @@
            
            MOVE SPACES TO BUFFER.
 
-           STRING 
+           STRING
                'CREATE TABLE acl.teste'
                '('
                    'id INT NOT NULL PRIMARY KEY AUTO_INCREMENT,'
-                   'nome VARCHAR(255) NOT NULL'
+                   'nome VARCHAR(255) NOT NULL,'
+                   'created_at DATETIME NOT NULL '
+                       'DEFAULT CURRENT_TIMESTAMP,'
+                   'updated_at DATETIME NOT NULL '
+                       'DEFAULT CURRENT_TIMESTAMP '
+                       'ON UPDATE CURRENT_TIMESTAMP'
                ');'
            INTO BUFFER
            
@@ -119,22 +277,51 @@
 
        
        PROC-INSERIR-REGISTRO.
-           
+
            MOVE 'R1D8' TO NOME.
 
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-QTD-NOME
+                 FROM acl.teste
+                WHERE nome = :NOME
+           END-EXEC.
+
+           PERFORM PROC-VERIFICAR-EXEC-SQL.
+
+           IF  CHK-QTD-NOME > ZERO
+               STRING
+                   "JA EXISTE UM REGISTRO COM ESSE NOME."
+               INTO WRK-MSG-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-409
+           END-IF.
+
            EXEC SQL
                INSERT INTO acl.teste (nome)
                VALUES (:NOME)
            END-EXEC.
-           
+
            PERFORM PROC-VERIFICAR-EXEC-SQL.
 
            EXEC SQL COMMIT END-EXEC.
            PERFORM PROC-VERIFICAR-EXEC-SQL.
 
+           EXEC SQL
+               SELECT LAST_INSERT_ID() INTO :NOVO-ID
+           END-EXEC.
+
+           CALL 'MOD-REGISTRA-NOTIFICACAO'
+               USING WRK-TABELA-NOTIF, NOVO-ID, WRK-EVENTO-INSERT
+               END-CALL.
+
        
        PROC-RETORNAR-RESPOSTA-HTTP-200.
 
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            DISPLAY '{'.
            DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
            DISPLAY '"msg": null,'.
