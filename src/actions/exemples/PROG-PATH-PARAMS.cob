@@ -1,9 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-PATH-PARAMS.
       *******************************************
-      * AUTOR    : 
-      * DATA     : 
-      ******************************************* 
+      * AUTOR    :
+      * DATA     :
+      * ALTERACOES:
+      *   - AS VALIDACOES DE PATH_PARAM_1 E PATH_PARAM_2 NUMERICOS
+      *     PASSAM A USAR O COPYBOOK COMPARTILHADO
+      *     VALIDACAO-CAMPO-NUMERICO, TAMBEM USADO PELAS ACOES DE
+      *     QUERY STRING E DE CORPO JSON.
+      *   - AS TABELAS CLIENTE E VENDA PASSAM A SER GARANTIDAS PELO
+      *     PROPRIO PROGRAMA (CREATE TABLE IF NOT EXISTS), COM UM
+      *     REGISTRO DE EXEMPLO CADA, DA MESMA FORMA QUE OUTRAS ACOES
+      *     GARANTEM SUAS PROPRIAS TABELAS DE APOIO. AS DUAS CONSULTAS
+      *     DE EXISTENCIA PASSAM A VERIFICAR SQLCODE.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -19,58 +29,288 @@
        77  WRK-VENDA-ID-MASK               PIC Z(9)9.
        
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
        77  WRK-MSG-EXP-ERRO                PIC X(255).
        
        77  WRK-HTTP-STATUS-200             PIC 9(3)    VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)    VALUE 400.
+       77  WRK-HTTP-STATUS-404             PIC 9(3)    VALUE 404.
        77  WRK-HTTP-STATUS-500             PIC 9(3)    VALUE 500.
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
 
+       77  PATH-PARAM-1-STG                PIC X(10).
+       77  PATH-PARAM-2-STG                PIC X(10).
 
-       
-       77  PATH-PARAM-CLIENTE-ID           PIC 9(10).
-       77  PATH-PARAM-VENDA-ID             PIC 9(10).
+       77  WRK-PROGRAMA-NOME
+               PIC X(60) VALUE "PROG-PATH-PARAMS".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
+
+       01  SQL-01-VARS.
+           05 PATH-PARAM-CLIENTE-ID        PIC 9(10).
+           05 PATH-PARAM-VENDA-ID          PIC 9(10).
+           05 CHK-QTD-CLIENTE              PIC 9(10).
+           05 CHK-QTD-VENDA                PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
 
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
            PERFORM PROC-PROCESSAR-REQUEST-BODY.
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+           PERFORM PROC-GARANTIR-TABELAS-CLIENTE-VENDA.
+           PERFORM PROC-VERIFICAR-CLIENTE-VENDA.
            PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
+           PERFORM PROC-LIBERAR-RECURSOS.
            STOP RUN.
 
        PROC-PROCESSAR-REQUEST-BODY.
-           ACCEPT PATH-PARAM-CLIENTE-ID  
-                   FROM ENVIRONMENT "PATH_PARAM_1".
-           ACCEPT PATH-PARAM-VENDA-ID  
-                   FROM ENVIRONMENT "PATH_PARAM_2".
-           
+
+           ACCEPT PATH-PARAM-1-STG FROM ENVIRONMENT "PATH_PARAM_1".
+           COPY VALIDACAO-CAMPO-NUMERICO
+               REPLACING ==TAG-CAMPO-STG==  BY ==PATH-PARAM-1-STG==
+                   ==TAG-NOME-PARAM==       BY =="PATH_PARAM_1"==
+                   ==TAG-PARAGRAFO-400==    BY
+                       ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+           MOVE PATH-PARAM-1-STG TO PATH-PARAM-CLIENTE-ID.
+
+           ACCEPT PATH-PARAM-2-STG FROM ENVIRONMENT "PATH_PARAM_2".
+           COPY VALIDACAO-CAMPO-NUMERICO
+               REPLACING ==TAG-CAMPO-STG==  BY ==PATH-PARAM-2-STG==
+                   ==TAG-NOME-PARAM==       BY =="PATH_PARAM_2"==
+                   ==TAG-PARAGRAFO-400==    BY
+                       ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+           MOVE PATH-PARAM-2-STG TO PATH-PARAM-VENDA-ID.
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ABIR CONEXAO COM O "
+                   "BANCO DE DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       PROC-GARANTIR-TABELAS-CLIENTE-VENDA.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS cliente (
+                   id   INT NOT NULL PRIMARY KEY AUTO_INCREMENT,
+                   nome VARCHAR(255) NOT NULL
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR CRIAR TABELA CLIENTE."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           EXEC SQL
+               INSERT IGNORE INTO cliente (id, nome)
+               VALUES (1, 'CLIENTE EXEMPLO')
+           END-EXEC.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS venda (
+                   id         INT NOT NULL PRIMARY KEY AUTO_INCREMENT,
+                   cliente_id INT NOT NULL,
+                   valor      DECIMAL(10,2) NOT NULL DEFAULT 0
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR CRIAR TABELA VENDA."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           EXEC SQL
+               INSERT IGNORE INTO venda (id, cliente_id, valor)
+               VALUES (1, 1, 0)
+           END-EXEC.
+
+       PROC-VERIFICAR-CLIENTE-VENDA.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-QTD-CLIENTE
+                 FROM cliente
+                WHERE id = :PATH-PARAM-CLIENTE-ID
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR VERIFICAR EXISTENCIA DO CLIENTE."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           IF  CHK-QTD-CLIENTE = ZERO
+               STRING
+                   "CLIENTE NAO ENCONTRADO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-404
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-QTD-VENDA
+                 FROM venda
+                WHERE id = :PATH-PARAM-VENDA-ID
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR VERIFICAR EXISTENCIA DA VENDA."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           IF  CHK-QTD-VENDA = ZERO
+               STRING
+                   "VENDA NAO ENCONTRADA."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-404
+           END-IF.
+
        PROC-LIBERAR-RECURSOS.
-           CONTINUE.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-404.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-404
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-404, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
 
        PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
            PERFORM PROC-LIBERAR-RECURSOS.
 
-           DISPLAY '{'.
-           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
-           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO) '",'.
-           DISPLAY '"exp-msg": "' FUNCTION trim(WRK-MSG-EXP-ERRO) '",'.
-           DISPLAY '"data": null'.
-           DISPLAY '}'.
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
 
            STOP RUN.
 
 
        PROC-SETAR-CABECALHO-HTTP.
               
-           DISPLAY "Access-Control-Allow-Origin: *".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE.
 
        
        PROC-RETORNAR-RESPOSTA-HTTP-200.
-               
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            MOVE PATH-PARAM-CLIENTE-ID TO WRK-CLIENTE-ID-MASK.
            MOVE PATH-PARAM-VENDA-ID   TO WRK-VENDA-ID-MASK.
 
