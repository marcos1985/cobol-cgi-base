@@ -1,9 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-RECEBE-JSON.
       *******************************************
-      * AUTOR    : 
-      * DATA     : 
-      ******************************************* 
+      * AUTOR    :
+      * DATA     :
+      * ALTERACOES:
+      *   - AS VALIDACOES DE PS_ID NUMERICO E DE TAMANHO MAXIMO DE
+      *     PS_NOME PASSAM A USAR OS COPYBOOKS COMPARTILHADOS
+      *     VALIDACAO-CAMPO-NUMERICO E VALIDACAO-TAMANHO-NOME, TAMBEM
+      *     USADOS PELAS ACOES DE QUERY STRING E DE PATH PARAMS.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -18,65 +23,451 @@
        77  WRK-ID-MASK                     PIC Z(9)9.
        
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
        77  WRK-MSG-EXP-ERRO                PIC X(255).
-       
+
        77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-409             PIC 9(3)        VALUE 409.
        77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+       77  WRK-HTTP-STATUS-429             PIC 9(3)        VALUE 429.
+       77  WRK-THROTTLE-LIMITE             PIC 9(5)        VALUE 30.
+       77  WRK-THROTTLE-BLOQUEADO          PIC X(1).
+           88  THROTTLE-BLOQUEADO                      VALUE 'S'.
+
+       77  WRK-PS-NOME-ESC                 PIC X(510).
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
+       77  WRK-PS-ID-STG                   PIC X(10).
+       77  WRK-REQUEST-METHOD              PIC X(10).
+       77  WRK-PS-NOME-STG                 PIC X(1024).
+
+       77  WRK-PROGRAMA-NOME
+               PIC X(60) VALUE "PROG-RECEBE-JSON".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
+      * SUPORTE A INSERCAO EM LOTE: QUANDO PS_QTD ESTA PRESENTE, O
+      * CORPO DA REQUISICAO TRAZ PS_NOME_1 .. PS_NOME_<PS_QTD> EM VEZ
+      * DE UM UNICO PS_NOME, E TODOS OS REGISTROS SAO GRAVADOS DENTRO
+      * DE UMA UNICA TRANSACAO.
+       77  WRK-PS-QTD-STG                  PIC X(10).
+       77  WRK-PS-QTD                      PIC 9(3)    VALUE ZERO.
+       77  WRK-MAX-LOTE                    PIC 9(3)    VALUE 20.
+       77  WRK-BULK-IDX                    PIC 9(3)    VALUE ZERO.
+       77  WRK-BULK-IDX-STG                PIC ZZ9.
+       77  WRK-ENV-VAR-NOME                PIC X(20).
+       77  WRK-FLAG-LOTE                   PIC X(1)    VALUE 'N'.
+           88  MODO-LOTE                               VALUE 'S'.
+           88  MODO-UNITARIO                            VALUE 'N'.
 
+       01  WRK-BULK-NOMES.
+           05 WRK-BULK-NOME OCCURS 20 TIMES PIC X(255).
+
+       01  WRK-BULK-NOVO-IDS.
+           05 WRK-BULK-NOVO-ID OCCURS 20 TIMES PIC 9(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
 
        01  WRK-POST-DATA.
            05 PS-ID     PIC 9(10).
            05 PS-NOME   PIC X(255).
 
+       77  CHK-QTD-NOME PIC 9(10).
+       77  NOVO-ID      PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       77  WRK-TABELA-NOTIF  PIC X(60) VALUE "teste".
+       77  WRK-EVENTO-INSERT PIC X(30) VALUE "INSERT".
+
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM PROC-SETAR-CABECALHO-HTTP.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM PROC-VALIDAR-METODO-HTTP.
+           PERFORM PROC-VERIFICAR-THROTTLE.
            PERFORM PROC-PROCESSAR-REQUEST-BODY.
-           PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
+           PERFORM PROC-CONECTAR-BANCO-COB-DEV.
+
+           IF  MODO-LOTE
+               PERFORM PROC-INSERIR-LOTE
+                   VARYING WRK-BULK-IDX FROM 1 BY 1
+                   UNTIL WRK-BULK-IDX > WRK-PS-QTD
+               EXEC SQL COMMIT END-EXEC
+               PERFORM PROC-NOTIFICAR-LOTE
+                   VARYING WRK-BULK-IDX FROM 1 BY 1
+                   UNTIL WRK-BULK-IDX > WRK-PS-QTD
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200-LOTE
+           ELSE
+               PERFORM PROC-VERIFICAR-NOME-DUPLICADO
+               PERFORM PROC-INSERIR-REGISTRO
+               EXEC SQL COMMIT END-EXEC
+               PERFORM PROC-NOTIFICAR-INSERCAO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200
+           END-IF.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
            STOP RUN.
 
+       PROC-VALIDAR-METODO-HTTP.
+
+           ACCEPT WRK-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD".
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-REQUEST-METHOD))
+                   NOT = 'POST'
+               STRING
+                   "METODO HTTP INVALIDO. USE POST PARA ESTA "
+                   "OPERACAO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       PROC-VERIFICAR-THROTTLE.
+
+           CALL 'MOD-VERIFICA-THROTTLE'
+               USING WRK-PROGRAMA-NOME, WRK-THROTTLE-LIMITE,
+                   WRK-THROTTLE-BLOQUEADO
+               END-CALL.
+
+           IF  THROTTLE-BLOQUEADO
+               STRING
+                   "MUITAS REQUISICOES PARA ESTA OPERACAO. TENTE "
+                   "NOVAMENTE MAIS TARDE."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-THROTTLE TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-429
+           END-IF.
+
        PROC-PROCESSAR-REQUEST-BODY.
-           ACCEPT PS-ID    FROM ENVIRONMENT "PS_ID".
-           ACCEPT PS-NOME  FROM ENVIRONMENT "PS_NOME".
-           
+
+           SET MODO-UNITARIO TO TRUE.
+           ACCEPT WRK-PS-QTD-STG FROM ENVIRONMENT "PS_QTD".
+
+           IF  FUNCTION TRIM(WRK-PS-QTD-STG) NOT = SPACES
+               SET MODO-LOTE TO TRUE
+               PERFORM PROC-VALIDAR-QTD-LOTE
+               PERFORM PROC-LER-ITEM-LOTE
+                   VARYING WRK-BULK-IDX FROM 1 BY 1
+                   UNTIL WRK-BULK-IDX > WRK-PS-QTD
+           ELSE
+               ACCEPT WRK-PS-ID-STG FROM ENVIRONMENT "PS_ID"
+               COPY VALIDACAO-CAMPO-NUMERICO
+                   REPLACING ==TAG-CAMPO-STG==  BY ==WRK-PS-ID-STG==
+                       ==TAG-NOME-PARAM==       BY =="PS_ID"==
+                       ==TAG-PARAGRAFO-400==    BY
+                           ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+               MOVE WRK-PS-ID-STG TO PS-ID
+
+               ACCEPT WRK-PS-NOME-STG FROM ENVIRONMENT "PS_NOME"
+               PERFORM PROC-VALIDAR-TAMANHO-NOME
+               MOVE WRK-PS-NOME-STG TO PS-NOME
+           END-IF.
+
+       PROC-VALIDAR-TAMANHO-NOME.
+
+           COPY VALIDACAO-TAMANHO-NOME
+               REPLACING ==TAG-CAMPO-STG==  BY ==WRK-PS-NOME-STG==
+                   ==TAG-NOME-PARAM==       BY =="PS_NOME"==
+                   ==TAG-PARAGRAFO-400==    BY
+                       ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+
+       PROC-VALIDAR-QTD-LOTE.
+
+           IF  WRK-PS-QTD-STG NOT NUMERIC
+               STRING
+                   "PARAMETRO PS_QTD DEVE SER NUMERICO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+           MOVE WRK-PS-QTD-STG TO WRK-PS-QTD.
+
+           IF  WRK-PS-QTD = ZERO
+           OR  WRK-PS-QTD > WRK-MAX-LOTE
+               STRING
+                   "PARAMETRO PS_QTD DEVE SER MAIOR QUE ZERO E ATE "
+                   "20 REGISTROS POR LOTE."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       PROC-LER-ITEM-LOTE.
+
+           MOVE WRK-BULK-IDX TO WRK-BULK-IDX-STG.
+           MOVE SPACES TO WRK-ENV-VAR-NOME.
+           STRING
+               'PS_NOME_' FUNCTION TRIM(WRK-BULK-IDX-STG)
+               DELIMITED BY SIZE
+               INTO WRK-ENV-VAR-NOME
+           END-STRING.
+
+           ACCEPT WRK-PS-NOME-STG FROM ENVIRONMENT WRK-ENV-VAR-NOME.
+           PERFORM PROC-VALIDAR-TAMANHO-NOME.
+           MOVE WRK-PS-NOME-STG TO WRK-BULK-NOME(WRK-BULK-IDX).
+
+       PROC-CONECTAR-BANCO-COB-DEV.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ABIR CONEXAO COM O "
+                   "BANCO DE DADOS."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-CONEXAO TO WRK-COD-ERRO
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+       PROC-VERIFICAR-NOME-DUPLICADO.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-QTD-NOME
+                 FROM teste
+                WHERE nome = :PS-NOME
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO VERIFICAR NOME DUPLICADO."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               EXEC SQL ROLLBACK END-EXEC
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           IF  CHK-QTD-NOME > ZERO
+               STRING
+                   "JA EXISTE UM REGISTRO COM ESSE NOME: "
+                   FUNCTION TRIM(PS-NOME)
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               EXEC SQL ROLLBACK END-EXEC
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-409
+           END-IF.
+
+       PROC-INSERIR-REGISTRO.
+
+           EXEC SQL
+               INSERT INTO teste (nome)
+               VALUES (:PS-NOME)
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR INSERIR REGISTRO."
+               INTO WRK-MSG-ERRO
+
+               MOVE SQLERRM TO WRK-MSG-EXP-ERRO
+
+               MOVE ERR-COD-SQL-EXEC TO WRK-COD-ERRO
+
+               EXEC SQL ROLLBACK END-EXEC
+
+               PERFORM PROC-RETORNAR-RESPOSTA-HTTP-500
+           END-IF.
+
+           EXEC SQL
+               SELECT LAST_INSERT_ID() INTO :NOVO-ID
+           END-EXEC.
+
+           IF  MODO-LOTE
+               MOVE NOVO-ID TO WRK-BULK-NOVO-ID(WRK-BULK-IDX)
+           END-IF.
+
+       PROC-INSERIR-LOTE.
+
+           MOVE WRK-BULK-NOME(WRK-BULK-IDX) TO PS-NOME.
+
+           PERFORM PROC-VERIFICAR-NOME-DUPLICADO.
+           PERFORM PROC-INSERIR-REGISTRO.
+
+       PROC-NOTIFICAR-INSERCAO.
+
+      * CHAMADO SOMENTE APOS O COMMIT DO CAMINHO UNITARIO, PARA NAO
+      * DERRUBAR A CONEXAO DA TRANSACAO EM ANDAMENTO (MOD-REGISTRA-
+      * NOTIFICACAO ABRE E FECHA A SUA PROPRIA CONEXAO).
+           CALL 'MOD-REGISTRA-NOTIFICACAO'
+               USING WRK-TABELA-NOTIF, NOVO-ID, WRK-EVENTO-INSERT
+               END-CALL.
+
+       PROC-NOTIFICAR-LOTE.
+
+      * CHAMADO SOMENTE APOS O COMMIT DO LOTE INTEIRO, MESMO MOTIVO
+      * DE PROC-NOTIFICAR-INSERCAO.
+           MOVE WRK-BULK-NOVO-ID(WRK-BULK-IDX) TO NOVO-ID.
+           CALL 'MOD-REGISTRA-NOTIFICACAO'
+               USING WRK-TABELA-NOTIF, NOVO-ID, WRK-EVENTO-INSERT
+               END-CALL.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-409.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-409
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-409, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-429.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-429
+               END-CALL.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-429, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
        PROC-LIBERAR-RECURSOS.
-           CONTINUE.
+           EXEC SQL CONNECT RESET END-EXEC.
 
        PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
            PERFORM PROC-LIBERAR-RECURSOS.
 
-           DISPLAY '{'.
-           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
-           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO) '",'.
-           DISPLAY '"exp-msg": "' FUNCTION trim(WRK-MSG-EXP-ERRO) '",'.
-           DISPLAY '"data": null'.
-           DISPLAY '}'.
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
 
            STOP RUN.
 
 
        PROC-SETAR-CABECALHO-HTTP.
               
-           DISPLAY "Access-Control-Allow-Origin: *".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE.
 
        
        PROC-RETORNAR-RESPOSTA-HTTP-200.
 
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            MOVE PS-ID TO WRK-ID-MASK.
 
+           CALL 'MOD-JSON-ESCAPE' USING PS-NOME WRK-PS-NOME-ESC
+               END-CALL.
+
            DISPLAY '{'.
            DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
            DISPLAY '"msg": null,'.
            DISPLAY '"data": {'.
            DISPLAY '"id":' WRK-ID-MASK ','.
-           DISPLAY '"nome": "' FUNCTION TRIM(PS-NOME) '"'.
+           DISPLAY '"nome": "' FUNCTION TRIM(WRK-PS-NOME-ESC) '"'.
            DISPLAY "}".
            DISPLAY "}".
-       
-      
\ No newline at end of file
+
+       PROC-RETORNAR-RESPOSTA-HTTP-200-LOTE.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
+           DISPLAY '"msg": null,'.
+           DISPLAY '"data": {'.
+           DISPLAY '   "qtd-inseridos": ' WRK-PS-QTD ','.
+           DISPLAY '   "nomes": ['.
+           PERFORM PROC-EMITIR-NOME-LOTE
+               VARYING WRK-BULK-IDX FROM 1 BY 1
+               UNTIL WRK-BULK-IDX > WRK-PS-QTD.
+           DISPLAY '   ]'.
+           DISPLAY '}'.
+           DISPLAY '}'.
+
+       PROC-EMITIR-NOME-LOTE.
+
+           IF  WRK-BULK-IDX > 1
+               DISPLAY ','
+           END-IF.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-BULK-NOME(WRK-BULK-IDX)
+               WRK-PS-NOME-ESC END-CALL.
+
+           DISPLAY '   "' FUNCTION TRIM(WRK-PS-NOME-ESC) '"'.
+
