@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-RECONCILIA-TESTE.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+
+       77  WRK-QTD-TESTE-MASK              PIC Z(9)9.
+       77  WRK-QTD-ACL-TESTE-MASK          PIC Z(9)9.
+       77  WRK-QTD-SOMENTE-TESTE-MASK      PIC Z(9)9.
+       77  WRK-QTD-SOMENTE-ACL-MASK        PIC Z(9)9.
+
+       77  WRK-FLAG-DIVERGENTE             PIC X(1)    VALUE 'N'.
+           88  RECONCILIACAO-DIVERGENTE                VALUE 'S'.
+           88  RECONCILIACAO-OK                        VALUE 'N'.
+
+       77  WRK-STATUS-RECONCILIACAO        PIC X(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER              PIC X(1024).
+
+       01  SQL-01-VARS.
+           05 QTD-TESTE           PIC 9(10) VALUE ZERO.
+           05 QTD-ACL-TESTE       PIC 9(10) VALUE ZERO.
+           05 QTD-SOMENTE-TESTE   PIC 9(10) VALUE ZERO.
+           05 QTD-SOMENTE-ACL     PIC 9(10) VALUE ZERO.
+           05 STATUS-RECON        PIC X(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1100-CONECTAR-BANCO-DE-DADOS.
+           PERFORM 1150-CRIAR-TABELA-LOG.
+           PERFORM 2000-CONTAR-REGISTROS.
+           PERFORM 2100-CONTAR-DIVERGENCIAS.
+           PERFORM 2200-AVALIAR-RESULTADO.
+           PERFORM 3000-REGISTRAR-RESULTADO.
+           PERFORM 3100-EXIBIR-RELATORIO.
+           PERFORM 4000-FINALIZAR.
+           STOP RUN.
+
+       1100-CONECTAR-BANCO-DE-DADOS.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               DISPLAY
+                   "ERRO: VARIAVEL DE AMBIENTE DA STRING DE CONEXAO "
+                   "COM O BANCO DE DADOS NAO ESTA CONFIGURADA."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR CONEXAO COM O BANCO DE "
+                   "DADOS: " SQLERRM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1150-CRIAR-TABELA-LOG.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS reconciliacao_teste (
+                   id                  INT NOT NULL PRIMARY KEY
+                                           AUTO_INCREMENT,
+                   executado_em        DATETIME NOT NULL
+                                           DEFAULT CURRENT_TIMESTAMP,
+                   qtd_teste           INT NOT NULL,
+                   qtd_acl_teste       INT NOT NULL,
+                   qtd_somente_teste   INT NOT NULL,
+                   qtd_somente_acl     INT NOT NULL,
+                   status              VARCHAR(10) NOT NULL
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR CRIAR TABELA DE RECONCILIACAO: "
+                   SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-CONTAR-REGISTROS.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :QTD-TESTE FROM teste
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR CONTAR REGISTROS DE TESTE: "
+                   SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :QTD-ACL-TESTE FROM acl.teste
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR CONTAR REGISTROS DE ACL.TESTE: "
+                   SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2100-CONTAR-DIVERGENCIAS.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :QTD-SOMENTE-TESTE
+                 FROM teste t
+                WHERE NOT EXISTS (
+                          SELECT 1 FROM acl.teste a
+                           WHERE a.nome = t.nome
+                      )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR APURAR REGISTROS SOMENTE EM "
+                   "TESTE: " SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :QTD-SOMENTE-ACL
+                 FROM acl.teste a
+                WHERE NOT EXISTS (
+                          SELECT 1 FROM teste t
+                           WHERE t.nome = a.nome
+                      )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR APURAR REGISTROS SOMENTE EM "
+                   "ACL.TESTE: " SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2200-AVALIAR-RESULTADO.
+
+           IF  QTD-SOMENTE-TESTE > ZERO OR QTD-SOMENTE-ACL > ZERO
+               SET RECONCILIACAO-DIVERGENTE TO TRUE
+           ELSE
+               SET RECONCILIACAO-OK TO TRUE
+           END-IF.
+
+           IF  RECONCILIACAO-DIVERGENTE
+               MOVE "DIVERGENTE" TO WRK-STATUS-RECONCILIACAO
+           ELSE
+               MOVE "OK" TO WRK-STATUS-RECONCILIACAO
+           END-IF.
+
+           MOVE WRK-STATUS-RECONCILIACAO TO STATUS-RECON.
+
+       3000-REGISTRAR-RESULTADO.
+
+           EXEC SQL
+               INSERT INTO reconciliacao_teste
+                   (qtd_teste, qtd_acl_teste, qtd_somente_teste,
+                    qtd_somente_acl, status)
+               VALUES
+                   (:QTD-TESTE, :QTD-ACL-TESTE, :QTD-SOMENTE-TESTE,
+                    :QTD-SOMENTE-ACL, :STATUS-RECON)
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR REGISTRAR RESULTADO DA "
+                   "RECONCILIACAO: " SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       3100-EXIBIR-RELATORIO.
+
+           MOVE QTD-TESTE         TO WRK-QTD-TESTE-MASK.
+           MOVE QTD-ACL-TESTE     TO WRK-QTD-ACL-TESTE-MASK.
+           MOVE QTD-SOMENTE-TESTE TO WRK-QTD-SOMENTE-TESTE-MASK.
+           MOVE QTD-SOMENTE-ACL   TO WRK-QTD-SOMENTE-ACL-MASK.
+
+           DISPLAY "RECONCILIACAO TESTE x ACL.TESTE".
+           DISPLAY "REGISTROS EM TESTE.......: "
+               FUNCTION TRIM(WRK-QTD-TESTE-MASK).
+           DISPLAY "REGISTROS EM ACL.TESTE...: "
+               FUNCTION TRIM(WRK-QTD-ACL-TESTE-MASK).
+           DISPLAY "SOMENTE EM TESTE.........: "
+               FUNCTION TRIM(WRK-QTD-SOMENTE-TESTE-MASK).
+           DISPLAY "SOMENTE EM ACL.TESTE.....: "
+               FUNCTION TRIM(WRK-QTD-SOMENTE-ACL-MASK).
+           DISPLAY "STATUS...................: "
+               FUNCTION TRIM(WRK-STATUS-RECONCILIACAO).
+
+       4000-FINALIZAR.
+
+           EXEC SQL CONNECT RESET END-EXEC.
