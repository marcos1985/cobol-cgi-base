@@ -1,9 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTA-ENV.
       *******************************************
-      * AUTOR    : 
-      * DATA     : 
-      ******************************************* 
+      * AUTOR    :
+      * DATA     :
+      * ALTERACOES:
+      *   - TABELA TESTE PASSA A NASCER COM A COLUNA DELETED_AT, USADA
+      *     PELA EXCLUSAO LOGICA DE REGISTROS. VERSAO DE SCHEMA
+      *     INCREMENTADA PARA FORCAR A RECRIACAO DA TABELA.
+      *   - ANTES DE QUALQUER DROP/RECRIACAO DA TABELA TESTE, OS
+      *     REGISTROS EXISTENTES SAO COPIADOS PARA A TABELA
+      *     TESTE_ARQUIVO, PRESERVANDO O HISTORICO QUE SERIA PERDIDO
+      *     PELO RESET.
+      *******************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,18 +24,45 @@
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
 
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
+       77  WRK-MSG-ERRO-ESC                PIC X(510).
        77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+       77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
+       77  WRK-HTTP-STATUS-409             PIC 9(3)        VALUE 409.
+       77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
+       77  WRK-QS-CONFIRM                  PIC X(10).
+       77  WRK-REQUEST-METHOD              PIC X(10).
+       77  WRK-HTTP-STATUS-429             PIC 9(3)        VALUE 429.
+       77  WRK-THROTTLE-LIMITE             PIC 9(5)        VALUE 10.
+       77  WRK-THROTTLE-BLOQUEADO          PIC X(1).
+           88  THROTTLE-BLOQUEADO                      VALUE 'S'.
+
+       77  WRK-PROGRAMA-NOME               PIC X(60) VALUE "TESTA-ENV".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+
+       77  WRK-SCHEMA-VERSAO-ATUAL         PIC 9(5)        VALUE 2.
+
+       77  WRK-FLAG-SCHEMA-ATUALIZADO      PIC X(1)    VALUE 'N'.
+           88  SCHEMA-JA-ATUALIZADO                    VALUE 'S'.
+           88  SCHEMA-DESATUALIZADO                    VALUE 'N'.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       
+
        01  HOSTVARS.
            05 BUFFER     PIC X(1024).
            05 HVARD      PIC S9(5)V99.
            05 HVARC      PIC  X(50).
            05 HVARN      PIC  9(12).
-       
+
        77  NOME          PIC X(255).
-          
+       77  CHK-QTD-NOME  PIC 9(10).
+       77  CHK-VERSAO    PIC 9(5).
+       77  TABELA-NOME   PIC X(60) VALUE "teste".
+       77  NOVA-VERSAO   PIC 9(5).
+       77  CHK-TESTE-EXISTE PIC 9(10).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        PROCEDURE DIVISION.
@@ -35,7 +70,11 @@
        MAIN-PROCEDURE.
            
            PERFORM 1000-CONFIGURAR-HTTP-HEADERS.
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+           PERFORM 1050-VALIDAR-METODO-HTTP.
+           PERFORM 1060-VERIFICAR-THROTTLE.
            PERFORM 2000-ABIR-CONEXAO-BANCO-DE-DADOS.
+           PERFORM 2500-VERIFICAR-VERSAO-SCHEMA.
            PERFORM 3000-CRIAR-TABELA-TESTE.
            PERFORM 3100-INSERIR-REGISTRO.
            PERFORM 4000-MONTAR-JSON-RETORNO.
@@ -44,88 +83,390 @@
            
        1000-CONFIGURAR-HTTP-HEADERS.
 
-           DISPLAY "Access-Control-Allow-Origin: *".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE.
 
        
+       1050-VALIDAR-METODO-HTTP.
+
+           ACCEPT WRK-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD".
+
+           IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-REQUEST-METHOD))
+                   NOT = 'POST'
+               STRING
+                   "METODO HTTP INVALIDO. USE POST PARA ESTA "
+                   "OPERACAO."
+               INTO WRK-MSG-ERRO
+               PERFORM 9000-RETORNAR-RESPOSTA-HTTP-400
+           END-IF.
+
+       1060-VERIFICAR-THROTTLE.
+
+           CALL 'MOD-VERIFICA-THROTTLE'
+               USING WRK-PROGRAMA-NOME, WRK-THROTTLE-LIMITE,
+                   WRK-THROTTLE-BLOQUEADO
+               END-CALL.
+
+           IF  THROTTLE-BLOQUEADO
+               STRING
+                   "MUITAS REQUISICOES PARA ESTA OPERACAO. TENTE "
+                   "NOVAMENTE MAIS TARDE."
+               INTO WRK-MSG-ERRO
+               PERFORM 9200-RETORNAR-RESPOSTA-HTTP-429
+           END-IF.
+
        2000-ABIR-CONEXAO-BANCO-DE-DADOS.
            
-           ACCEPT WRK-DB-STRING 
-           FROM ENVIRONMENT "DB_CONNECTION_STRING_COB_DEV".
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               STRING
+                   "VARIAVEL DE AMBIENTE DA STRING DE CONEXAO COM O "
+                   "BANCO DE DADOS NAO ESTA CONFIGURADA."
+               INTO WRK-MSG-ERRO
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
+               DISPLAY FUNCTION trim(WRK-MSG-ERRO)
+               MOVE SPACES TO WRK-MSG-ERRO
+               STOP RUN
+           END-IF.
 
            MOVE WRK-DB-STRING TO BUFFER.
            EXEC SQL CONNECT TO :BUFFER END-EXEC.
-      
-       3000-CRIAR-TABELA-TESTE.
-           
-           MOVE SPACES TO BUFFER;
 
-           STRING 'DROP TABLE IF EXISTS teste;' INTO BUFFER.
+       2500-VERIFICAR-VERSAO-SCHEMA.
 
            EXEC SQL
-               EXECUTE IMMEDIATE :BUFFER
+               CREATE TABLE IF NOT EXISTS schema_versions (
+                   tabela        VARCHAR(60) NOT NULL PRIMARY KEY,
+                   versao        INT NOT NULL,
+                   atualizado_em DATETIME
+               )
            END-EXEC.
 
-           IF  SQLCODE NOT EQUAL ZERO 
-               STRING 
-                   "ERRO AO TENTAR EXCLUIR TABELA."
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR CRIAR TABELA DE VERSAO DE SCHEMA."
                INTO WRK-MSG-ERRO
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
                DISPLAY FUNCTION trim(WRK-MSG-ERRO)
                MOVE SPACES TO WRK-MSG-ERRO
                STOP RUN
            END-IF.
-           
-           MOVE SPACES TO BUFFER;
-
-           STRING 
-               'CREATE TABLE teste'
-               '('
-                   'id INT NOT NULL PRIMARY KEY AUTO_INCREMENT,'
-                   'nome VARCHAR(255) NOT NULL'
-               ');'
-           INTO BUFFER
-           
 
-           EXEC SQL 
-               EXECUTE IMMEDIATE :BUFFER
+           EXEC SQL
+               SELECT versao INTO :CHK-VERSAO
+                 FROM schema_versions
+                WHERE tabela = :TABELA-NOME
+           END-EXEC.
+
+           IF  SQLCODE EQUAL 100
+               SET SCHEMA-DESATUALIZADO TO TRUE
+           ELSE
+               IF  CHK-VERSAO EQUAL WRK-SCHEMA-VERSAO-ATUAL
+                   SET SCHEMA-JA-ATUALIZADO TO TRUE
+               ELSE
+                   SET SCHEMA-DESATUALIZADO TO TRUE
+               END-IF
+           END-IF.
+
+       2900-ARQUIVAR-REGISTROS-TESTE.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-TESTE-EXISTE
+                 FROM information_schema.tables
+                WHERE table_schema = DATABASE()
+                  AND table_name = 'teste'
            END-EXEC.
 
-           IF  SQLCODE NOT EQUAL ZERO 
-               STRING 
-                   "ERRO AO TENTAR CRIAR TABELA."
+           IF  CHK-TESTE-EXISTE > ZERO
+               PERFORM 2950-GRAVAR-ARQUIVO-TESTE
+           END-IF.
+
+       2950-GRAVAR-ARQUIVO-TESTE.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS teste_arquivo (
+                   id           INT NOT NULL,
+                   nome         VARCHAR(255) NOT NULL,
+                   created_at   DATETIME,
+                   updated_at   DATETIME,
+                   deleted_at   DATETIME NULL,
+                   arquivado_em DATETIME NOT NULL
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR CRIAR TABELA DE ARQUIVO."
                INTO WRK-MSG-ERRO
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
                DISPLAY FUNCTION trim(WRK-MSG-ERRO)
                MOVE SPACES TO WRK-MSG-ERRO
                STOP RUN
            END-IF.
-       
+
+           EXEC SQL
+               INSERT INTO teste_arquivo
+                   (id, nome, created_at, updated_at, deleted_at,
+                       arquivado_em)
+               SELECT id, nome, created_at, updated_at, deleted_at,
+                   CURRENT_TIMESTAMP
+                 FROM teste
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR ARQUIVAR REGISTROS DA TABELA "
+                   "TESTE."
+               INTO WRK-MSG-ERRO
+               EXEC SQL ROLLBACK END-EXEC
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
+               DISPLAY FUNCTION trim(WRK-MSG-ERRO)
+               MOVE SPACES TO WRK-MSG-ERRO
+               STOP RUN
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       3000-CRIAR-TABELA-TESTE.
+
+           IF  SCHEMA-DESATUALIZADO
+
+               ACCEPT WRK-QS-CONFIRM FROM ENVIRONMENT "QS_CONFIRM"
+
+               IF  FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-QS-CONFIRM))
+                       NOT = 'YES'
+                   STRING
+                       "CONFIRMACAO OBRIGATORIA. INFORME "
+                       "QS_CONFIRM=YES PARA RECRIAR A TABELA TESTE."
+                   INTO WRK-MSG-ERRO
+                   PERFORM 9000-RETORNAR-RESPOSTA-HTTP-400
+               END-IF
+
+               PERFORM 2900-ARQUIVAR-REGISTROS-TESTE
+
+               MOVE SPACES TO BUFFER
+
+               STRING 'DROP TABLE IF EXISTS teste;' INTO BUFFER
+
+               EXEC SQL
+                   EXECUTE IMMEDIATE :BUFFER
+               END-EXEC
+
+               IF  SQLCODE NOT EQUAL ZERO
+                   STRING
+                       "ERRO AO TENTAR EXCLUIR TABELA."
+                   INTO WRK-MSG-ERRO
+                   EXEC SQL ROLLBACK END-EXEC
+                   CALL 'MOD-REGISTRA-AUDITORIA'
+                       USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                           WRK-HTTP-STATUS-500
+                       END-CALL
+                   DISPLAY FUNCTION trim(WRK-MSG-ERRO)
+                   MOVE SPACES TO WRK-MSG-ERRO
+                   STOP RUN
+               END-IF
+
+               MOVE SPACES TO BUFFER
+
+               STRING
+                   'CREATE TABLE teste'
+                   '('
+                       'id INT NOT NULL PRIMARY KEY AUTO_INCREMENT,'
+                       'nome VARCHAR(255) NOT NULL,'
+                       'created_at DATETIME NOT NULL '
+                           'DEFAULT CURRENT_TIMESTAMP,'
+                       'updated_at DATETIME NOT NULL '
+                           'DEFAULT CURRENT_TIMESTAMP '
+                           'ON UPDATE CURRENT_TIMESTAMP,'
+                       'deleted_at DATETIME NULL'
+                   ');'
+               INTO BUFFER
+
+               EXEC SQL
+                   EXECUTE IMMEDIATE :BUFFER
+               END-EXEC
+
+               IF  SQLCODE NOT EQUAL ZERO
+                   STRING
+                       "ERRO AO TENTAR CRIAR TABELA."
+                   INTO WRK-MSG-ERRO
+                   EXEC SQL ROLLBACK END-EXEC
+                   CALL 'MOD-REGISTRA-AUDITORIA'
+                       USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                           WRK-HTTP-STATUS-500
+                       END-CALL
+                   DISPLAY FUNCTION trim(WRK-MSG-ERRO)
+                   MOVE SPACES TO WRK-MSG-ERRO
+                   STOP RUN
+               END-IF
+
+               PERFORM 3050-GRAVAR-VERSAO-SCHEMA
+
+           END-IF.
+
+       3050-GRAVAR-VERSAO-SCHEMA.
+
+           MOVE WRK-SCHEMA-VERSAO-ATUAL TO NOVA-VERSAO.
+
+           EXEC SQL
+               INSERT INTO schema_versions
+                   (tabela, versao, atualizado_em)
+               VALUES
+                   (:TABELA-NOME, :NOVA-VERSAO, CURRENT_TIMESTAMP)
+               ON DUPLICATE KEY UPDATE
+                   versao = :NOVA-VERSAO,
+                   atualizado_em = CURRENT_TIMESTAMP
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
+                   "ERRO AO TENTAR GRAVAR VERSAO DE SCHEMA."
+               INTO WRK-MSG-ERRO
+               EXEC SQL ROLLBACK END-EXEC
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
+               DISPLAY FUNCTION trim(WRK-MSG-ERRO)
+               MOVE SPACES TO WRK-MSG-ERRO
+               STOP RUN
+           END-IF.
+
        3100-INSERIR-REGISTRO.
-           
+
            MOVE 'R1D6' TO NOME.
 
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CHK-QTD-NOME
+                 FROM teste
+                WHERE nome = :NOME
+           END-EXEC.
+
+           IF  CHK-QTD-NOME > ZERO
+               STRING
+                   "JA EXISTE UM REGISTRO COM ESSE NOME."
+               INTO WRK-MSG-ERRO
+               PERFORM 9100-RETORNAR-RESPOSTA-HTTP-409
+           END-IF.
+
            EXEC SQL
                INSERT INTO teste (nome)
                VALUES (:NOME)
            END-EXEC.
 
-           EXEC SQL COMMIT END-EXEC.
-
-           IF  SQLCODE NOT EQUAL ZERO 
-               STRING 
+           IF  SQLCODE NOT EQUAL ZERO
+               STRING
                    "ERRO AO TENTAR INSERIR REGISTRO."
                INTO WRK-MSG-ERRO
+               EXEC SQL ROLLBACK END-EXEC
+               CALL 'MOD-REGISTRA-AUDITORIA'
+                   USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                       WRK-HTTP-STATUS-500
+                   END-CALL
                DISPLAY FUNCTION trim(WRK-MSG-ERRO)
                MOVE SPACES TO WRK-MSG-ERRO
                STOP RUN
            END-IF.
 
+           EXEC SQL COMMIT END-EXEC.
+
        4000-MONTAR-JSON-RETORNO.
 
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
            DISPLAY '{'.
            DISPLAY '   "tabela": "teste'.
            DISPLAY "}".
-       
-       
 
-       
+       9000-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-400 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
+       9100-RETORNAR-RESPOSTA-HTTP-409.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-409
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-409 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
+
+       9200-RETORNAR-RESPOSTA-HTTP-429.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-429
+               END-CALL.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-MSG-ERRO WRK-MSG-ERRO-ESC
+               END-CALL.
+
+           DISPLAY '{'.
+           DISPLAY '"http-status": ' WRK-HTTP-STATUS-429 ','.
+           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO-ESC) '",'.
+           DISPLAY '"exp-msg": null,'.
+           DISPLAY '"data": null'.
+           DISPLAY '}'.
+
+           STOP RUN.
