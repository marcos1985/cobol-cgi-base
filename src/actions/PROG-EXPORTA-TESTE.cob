@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-EXPORTA-TESTE.
+      *******************************************
+      * AUTOR:
+      * DATA:
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-SAIDA-TESTE ASSIGN TO WRK-ARQ-SAIDA-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ARQ-SAIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-SAIDA-TESTE
+           RECORDING MODE IS F.
+       01  REG-SAIDA-TESTE.
+           05 REG-ID                       PIC 9(10).
+           05 REG-NOME                     PIC X(255).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-ARQ-SAIDA-NOME              PIC X(255).
+       77  WRK-FS-ARQ-SAIDA                PIC X(2).
+
+       77  WRK-DB-STRING                   PIC X(255).
+       77  WRK-APP-ENV                     PIC X(10).
+
+       77  WRK-QTD-EXPORTADA               PIC 9(10)   VALUE ZERO.
+
+       77  WRK-FLAG-FIM-CURSOR             PIC X(1)    VALUE 'N'.
+           88  FIM-CURSOR                              VALUE 'S'.
+           88  NAO-FIM-CURSOR                          VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  HOSTVARS.
+           05 BUFFER     PIC X(1024).
+
+       01  SQL-01-VARS.
+           05 CUR-ID            PIC 9(10).
+           05 CUR-NOME          PIC X(255).
+           05 PROGRAMA-NOME     PIC X(60)
+                                     VALUE "PROG-EXPORTA-TESTE".
+           05 ULTIMO-ID         PIC 9(10) VALUE ZERO.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 1100-CONECTAR-BANCO-DE-DADOS.
+           PERFORM 1150-CARREGAR-CHECKPOINT.
+           PERFORM 1200-ABRIR-ARQUIVO-SAIDA.
+           PERFORM 1300-ABRIR-CURSOR.
+
+           PERFORM 2000-EXPORTAR-REGISTRO UNTIL FIM-CURSOR.
+
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+
+           ACCEPT WRK-ARQ-SAIDA-NOME FROM ENVIRONMENT
+               "ARQ_SAIDA_TESTE".
+           IF  FUNCTION TRIM(WRK-ARQ-SAIDA-NOME) = SPACES
+               MOVE "SAIDA_TESTE.DAT" TO WRK-ARQ-SAIDA-NOME
+           END-IF.
+
+       1100-CONECTAR-BANCO-DE-DADOS.
+
+           ACCEPT WRK-APP-ENV FROM ENVIRONMENT "APP_ENV".
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WRK-APP-ENV))
+               WHEN "QA"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_QA"
+               WHEN "PROD"
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_PROD"
+               WHEN OTHER
+                   ACCEPT WRK-DB-STRING FROM ENVIRONMENT
+                       "DB_CONNECTION_STRING_DEV"
+           END-EVALUATE.
+
+           IF  FUNCTION TRIM(WRK-DB-STRING) = SPACES
+               DISPLAY
+                   "ERRO: VARIAVEL DE AMBIENTE DA STRING DE CONEXAO "
+                   "COM O BANCO DE DADOS NAO ESTA CONFIGURADA."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WRK-DB-STRING TO BUFFER.
+           EXEC SQL CONNECT TO :BUFFER END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR CONEXAO COM O BANCO DE "
+                   "DADOS: " SQLERRM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1150-CARREGAR-CHECKPOINT.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS export_checkpoint (
+                   programa      VARCHAR(60) NOT NULL PRIMARY KEY,
+                   ultimo_id     INT NOT NULL DEFAULT 0,
+                   atualizado_em DATETIME
+               )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR CRIAR TABELA DE CHECKPOINT: "
+                   SQLERRM
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT ultimo_id INTO :ULTIMO-ID
+                 FROM export_checkpoint
+                WHERE programa = :PROGRAMA-NOME
+           END-EXEC.
+
+           IF  SQLCODE EQUAL 100
+               MOVE ZERO TO ULTIMO-ID
+               EXEC SQL
+                   INSERT INTO export_checkpoint (programa, ultimo_id)
+                   VALUES (:PROGRAMA-NOME, 0)
+               END-EXEC
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               IF  SQLCODE NOT EQUAL ZERO
+                   DISPLAY
+                       "ERRO AO TENTAR LER CHECKPOINT DE EXPORTACAO: "
+                       SQLERRM
+                   EXEC SQL CONNECT RESET END-EXEC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1200-ABRIR-ARQUIVO-SAIDA.
+
+           IF  ULTIMO-ID > ZERO
+               OPEN EXTEND ARQ-SAIDA-TESTE
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA-TESTE
+           END-IF.
+
+           IF  WRK-FS-ARQ-SAIDA NOT = "00"
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR O ARQUIVO DE SAIDA: "
+                   FUNCTION TRIM(WRK-ARQ-SAIDA-NOME)
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1300-ABRIR-CURSOR.
+
+           EXEC SQL
+               DECLARE CUR-EXPORTA-TESTE CURSOR FOR
+                   SELECT id, nome FROM teste
+                    WHERE id > :ULTIMO-ID
+                    ORDER BY id
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CUR-EXPORTA-TESTE
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR ABRIR CURSOR DE EXPORTACAO: "
+                   SQLERRM
+               CLOSE ARQ-SAIDA-TESTE
+               EXEC SQL CONNECT RESET END-EXEC
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1310-BUSCAR-PROXIMO-REGISTRO.
+
+       1310-BUSCAR-PROXIMO-REGISTRO.
+
+           EXEC SQL
+               FETCH CUR-EXPORTA-TESTE INTO :CUR-ID, :CUR-NOME
+           END-EXEC.
+
+           IF  SQLCODE EQUAL 100
+               SET FIM-CURSOR TO TRUE
+           END-IF.
+
+       2000-EXPORTAR-REGISTRO.
+
+           MOVE CUR-ID   TO REG-ID.
+           MOVE CUR-NOME TO REG-NOME.
+
+      * A GRAVACAO NO ARQUIVO DE SAIDA ACONTECE ANTES DO CHECKPOINT
+      * AVANCAR E SER CONFIRMADO: SE O JOB FOR INTERROMPIDO ENTRE OS
+      * DOIS PASSOS, O REINICIO REPETE A GRAVACAO DESTE REGISTRO (O
+      * ARQUIVO PODE FICAR COM UMA LINHA DUPLICADA, DEDUPLICAVEL PELO
+      * ID), EM VEZ DE AVANCAR O CHECKPOINT SEM GARANTIA DE QUE O
+      * REGISTRO CHEGOU AO ARQUIVO E PERDE-LO DEFINITIVAMENTE DA
+      * EXPORTACAO.
+           WRITE REG-SAIDA-TESTE.
+
+           IF  WRK-FS-ARQ-SAIDA NOT = "00"
+               DISPLAY
+                   "ERRO AO TENTAR GRAVAR NO ARQUIVO DE SAIDA."
+               PERFORM 3000-FINALIZAR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-ATUALIZAR-CHECKPOINT.
+
+           ADD 1 TO WRK-QTD-EXPORTADA.
+
+           PERFORM 1310-BUSCAR-PROXIMO-REGISTRO.
+
+       2100-ATUALIZAR-CHECKPOINT.
+
+           EXEC SQL
+               UPDATE export_checkpoint
+                  SET ultimo_id = :CUR-ID,
+                      atualizado_em = CURRENT_TIMESTAMP
+                WHERE programa = :PROGRAMA-NOME
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL ZERO
+               DISPLAY
+                   "ERRO AO TENTAR ATUALIZAR CHECKPOINT DE "
+                   "EXPORTACAO: " SQLERRM
+               PERFORM 3000-FINALIZAR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       3000-FINALIZAR.
+
+           EXEC SQL CLOSE CUR-EXPORTA-TESTE END-EXEC.
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           CLOSE ARQ-SAIDA-TESTE.
+
+           DISPLAY
+               "TOTAL DE REGISTROS EXPORTADOS: " WRK-QTD-EXPORTADA.
