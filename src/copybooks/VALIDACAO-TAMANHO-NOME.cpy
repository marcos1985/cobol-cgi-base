@@ -0,0 +1,28 @@
+      *******************************************
+      * VALIDACAO-TAMANHO-NOME.cpy
+      * TRECHO DE VALIDACAO REUTILIZADO PELAS ACOES QUE RECEBEM UM
+      * PARAMETRO DE TEXTO VIA QUERY STRING OU CORPO JSON, CONFERINDO
+      * SE NAO EXCEDE O TAMANHO MAXIMO DE 255 CARACTERES ACEITO PELOS
+      * CAMPOS PIC X(255) DE NOME NAS TABELAS. DEVE SER INCLUIDO, VIA
+      * REPLACING, DENTRO DE UM PARAGRAFO QUE JA TENHA RECEBIDO O VALOR
+      * DO PARAMETRO EM UM CAMPO PIC X MAIOR QUE 255 POSICOES.
+      *
+      * REQUER QUE O PROGRAMA CHAMADOR JA POSSUA OS CAMPOS WRK-MSG-ERRO
+      * E WRK-COD-ERRO, O COPY ERRO-CODES (PARA ERR-COD-VALIDACAO) E UM
+      * PARAGRAFO DE RESPOSTA HTTP 400.
+      *
+      * EXEMPLO DE USO:
+      *     COPY VALIDACAO-TAMANHO-NOME
+      *         REPLACING ==TAG-CAMPO-STG==     BY ==WRK-PS-NOME-STG==
+      *                   ==TAG-NOME-PARAM==    BY =="PS_NOME"==
+      *                   ==TAG-PARAGRAFO-400== BY
+      *                       ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+      *******************************************
+           IF  FUNCTION LENGTH(FUNCTION TRIM(TAG-CAMPO-STG)) > 255
+               STRING
+                   "PARAMETRO " TAG-NOME-PARAM
+                   " EXCEDE O TAMANHO MAXIMO DE 255 CARACTERES."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM TAG-PARAGRAFO-400
+           END-IF
