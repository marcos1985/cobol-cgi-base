@@ -0,0 +1,15 @@
+      *******************************************
+      * ERRO-CODES.cpy
+      * CODIGOS NUMERICOS DE ERRO DO ENVELOPE HTTP 500, PARA USO
+      * JUNTO COM AS MENSAGENS DE TEXTO LIVRE (WRK-MSG-ERRO /
+      * WRK-MSG-EXP-ERRO) JA EXISTENTES EM CADA ACAO. PERMITE QUE O
+      * CLIENTE DA API TRATE O ERRO PROGRAMATICAMENTE, SEM DEPENDER
+      * DO TEXTO DA MENSAGEM.
+      *******************************************
+       77  ERR-COD-CONEXAO             PIC 9(4)    VALUE 9001.
+       77  ERR-COD-SQL-EXEC            PIC 9(4)    VALUE 9002.
+       77  ERR-COD-MODULO              PIC 9(4)    VALUE 9003.
+       77  ERR-COD-VALIDACAO           PIC 9(4)    VALUE 9004.
+       77  ERR-COD-THROTTLE            PIC 9(4)    VALUE 9005.
+       77  ERR-COD-CIRCUITO-ABERTO     PIC 9(4)    VALUE 9006.
+       77  ERR-COD-DESCONHECIDO        PIC 9(4)    VALUE 9099.
