@@ -0,0 +1,25 @@
+      *******************************************
+      * VALIDACAO-CAMPO-NUMERICO.cpy
+      * TRECHO DE VALIDACAO REUTILIZADO PELAS ACOES QUE RECEBEM
+      * PARAMETROS NUMERICOS VIA QUERY STRING, PATH PARAMS OU CORPO
+      * JSON. DEVE SER INCLUIDO, VIA REPLACING, DENTRO DE UM PARAGRAFO
+      * QUE JA TENHA RECEBIDO O VALOR DO PARAMETRO EM UM CAMPO PIC X.
+      *
+      * REQUER QUE O PROGRAMA CHAMADOR JA POSSUA OS CAMPOS WRK-MSG-ERRO
+      * E WRK-COD-ERRO, O COPY ERRO-CODES (PARA ERR-COD-VALIDACAO) E UM
+      * PARAGRAFO DE RESPOSTA HTTP 400.
+      *
+      * EXEMPLO DE USO:
+      *     COPY VALIDACAO-CAMPO-NUMERICO
+      *         REPLACING ==TAG-CAMPO-STG==     BY ==WRK-QS-ID-STG==
+      *                   ==TAG-NOME-PARAM==    BY =="QS_ID"==
+      *                   ==TAG-PARAGRAFO-400== BY
+      *                       ==9000-RETORNAR-RESPOSTA-HTTP-400==.
+      *******************************************
+           IF  TAG-CAMPO-STG NOT NUMERIC
+               STRING
+                   "PARAMETRO " TAG-NOME-PARAM " DEVE SER NUMERICO."
+               INTO WRK-MSG-ERRO
+               MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO
+               PERFORM TAG-PARAGRAFO-400
+           END-IF
