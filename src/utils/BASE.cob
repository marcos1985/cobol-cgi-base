@@ -16,52 +16,122 @@
        01  WRK-NEWLINE                     PIC X       VALUE x'0a'.
 
        77  WRK-ID-MASK                     PIC Z(9)9.
-       
+
+       77  WRK-ID-CLIENTE                  PIC 9(10).
+       77  WRK-ID-CLIENTE-STG              PIC X(10).
+       77  WRK-NOME-CLIENTE                PIC X(255).
+       77  WRK-NOME-CLIENTE-ESC            PIC X(510).
+
        77  WRK-MSG-ERRO                    PIC X(255).
+       77  WRK-CORS-ORIGIN                 PIC X(255).
        77  WRK-MSG-EXP-ERRO                PIC X(255).
-       
+
        77  WRK-HTTP-STATUS-200             PIC 9(3)        VALUE 200.
+       77  WRK-HTTP-STATUS-400             PIC 9(3)        VALUE 400.
        77  WRK-HTTP-STATUS-500             PIC 9(3)        VALUE 500.
 
+       77  WRK-PROGRAMA-NOME               PIC X(60)
+               VALUE "PROG-BASE".
+       77  WRK-AUDIT-PARAMS                PIC X(255).
+       77  WRK-COD-ERRO                    PIC 9(4).
+
+       COPY ERRO-CODES.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           
+
            PERFORM PROC-SETAR-CABECALHO-HTTP.
            PERFORM PROC-PROCESSAR-QUERY_STRING.
            PERFORM PROC-RETORNAR-RESPOSTA-HTTP-200.
            STOP RUN.
-           
+
+       PROC-PROCESSAR-QUERY_STRING.
+
+           ACCEPT WRK-AUDIT-PARAMS FROM ENVIRONMENT "QUERY_STRING".
+
+           ACCEPT WRK-ID-CLIENTE-STG FROM ENVIRONMENT "QS_ID".
+           COPY VALIDACAO-CAMPO-NUMERICO
+               REPLACING ==TAG-CAMPO-STG==  BY ==WRK-ID-CLIENTE-STG==
+                   ==TAG-NOME-PARAM==       BY =="QS_ID"==
+                   ==TAG-PARAGRAFO-400==    BY
+                       ==PROC-RETORNAR-RESPOSTA-HTTP-400==.
+           MOVE WRK-ID-CLIENTE-STG TO WRK-ID-CLIENTE.
+
+           ACCEPT WRK-NOME-CLIENTE FROM ENVIRONMENT "QS_NOME".
+
        PROC-LIBERAR-RECURSOS.
            CONTINUE.
 
        PROC-RETORNAR-RESPOSTA-HTTP-500.
-           
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-500
+               END-CALL.
+
            PERFORM PROC-LIBERAR-RECURSOS.
 
-           DISPLAY '{'.
-           DISPLAY '"http-status": ' WRK-HTTP-STATUS-500 ','.
-           DISPLAY '"msg": "' FUNCTION trim(WRK-MSG-ERRO) '",'.
-           DISPLAY '"exp-msg": "' FUNCTION trim(WRK-MSG-EXP-ERRO) '",'.
-           DISPLAY '"data": null'.
-           DISPLAY '}'.
+           MOVE ERR-COD-DESCONHECIDO TO WRK-COD-ERRO.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-500, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
+
+           STOP RUN.
+
+       PROC-RETORNAR-RESPOSTA-HTTP-400.
+
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-400
+               END-CALL.
+
+           PERFORM PROC-LIBERAR-RECURSOS.
+
+           MOVE ERR-COD-VALIDACAO TO WRK-COD-ERRO.
+
+           CALL 'MOD-JSON-ENVELOPE-ERRO'
+               USING WRK-HTTP-STATUS-400, WRK-MSG-ERRO,
+                   WRK-MSG-EXP-ERRO, WRK-COD-ERRO
+               END-CALL.
 
            STOP RUN.
 
 
        PROC-SETAR-CABECALHO-HTTP.
               
-           DISPLAY "Access-Control-Allow-Origin: *".
+           ACCEPT WRK-CORS-ORIGIN FROM ENVIRONMENT "CORS_ORIGIN".
+           IF  FUNCTION TRIM(WRK-CORS-ORIGIN) = SPACES
+               MOVE "*" TO WRK-CORS-ORIGIN
+           END-IF.
+           DISPLAY "Access-Control-Allow-Origin: "
+               FUNCTION TRIM(WRK-CORS-ORIGIN).
            DISPLAY "Content-type: application/json".
            DISPLAY WRK-NEWLINE.
 
        
        PROC-RETORNAR-RESPOSTA-HTTP-200.
 
+           CALL 'MOD-REGISTRA-AUDITORIA'
+               USING WRK-PROGRAMA-NOME, WRK-AUDIT-PARAMS,
+                   WRK-HTTP-STATUS-200
+               END-CALL.
+
+           MOVE WRK-ID-CLIENTE TO WRK-ID-MASK.
+
+           CALL 'MOD-JSON-ESCAPE' USING WRK-NOME-CLIENTE
+               WRK-NOME-CLIENTE-ESC END-CALL.
+
            DISPLAY '{'.
            DISPLAY '"http-status": ' WRK-HTTP-STATUS-200 ','.
            DISPLAY '"msg": null,'.
-           DISPLAY '"data": null'.
+           DISPLAY '"data": {'.
+           DISPLAY '   "id": ' WRK-ID-MASK ','.
+           DISPLAY '   "nome": "'
+               FUNCTION trim(WRK-NOME-CLIENTE-ESC) '"'.
+           DISPLAY "}".
            DISPLAY "}".
        
       
\ No newline at end of file
